@@ -0,0 +1,61 @@
+      ******************************************************************
+      *                                                                *
+      *                  L O A N   M A S T E R   R E C O R D           *
+      *                                                                *
+      ******************************************************************
+      *
+      * Indexed master record for the loan portfolio.  Keyed by
+      * LM-ACCT-NBR.  Carries borrower identification and origination
+      * data plus the same principal/rate/term fields that get loaded
+      * into LOAN-WORK-AREA (see LOANW.COB) for processing.
+      *
+        01  LOAN-MASTER-RECORD.
+           03  LM-ACCT-NBR             PIC  9(07).
+           03  LM-BORROWER-NAME        PIC  X(30).
+           03  LM-BORROWER-ID          PIC  X(11).
+           03  LM-ORIGINATION-DATE     PIC  9(08).
+           03  LM-LOAN-AMT             PIC  9(06)V9(02).
+           03  LM-INT-RATE             PIC  9(02)V9(02).
+           03  LM-NBR-PMTS             PIC  9(03).
+           03  LM-LOAN-STATUS          PIC  X(01).
+               88  LM-STATUS-ACTIVE            VALUE "A".
+               88  LM-STATUS-DELINQUENT        VALUE "D".
+               88  LM-STATUS-PAID-OFF          VALUE "P".
+      *
+      *    LAST TOTALS POSTED BY THE NIGHTLY BATCH (LNBATCH).  USED
+      *    BY LNRECON TO CHECK FOR DRIFT AGAINST AN INDEPENDENTLY
+      *    RECOMPUTED EXPECTED TOTAL.
+      *
+           03  LM-TOTAL-PMTS           PIC  9(06)V9(02).
+           03  LM-TOTAL-INT            PIC  9(06)V9(02).
+      *
+      *    DELINQUENCY / LATE-FEE TRACKING.  LM-DUE-DATE AND
+      *    LM-PMT-RECEIVED-DATE ARE BOTH CCYYMMDD; A ZERO LM-DUE-DATE
+      *    MEANS THIS ACCOUNT IS NOT YET UNDER DELINQUENCY TRACKING.
+      *    LNBATCH LOADS THESE INTO LOAN-WORK-AREA AND CALLS LNLATEFE
+      *    EACH RUN, THEN POSTS THE RESULT BACK HERE, SO DELINQUENCY
+      *    STATUS LIVES ON THE MASTER RECORD INSTEAD OF A SEPARATE
+      *    SPREADSHEET THAT CAN DRIFT FROM IT.
+      *
+           03  LM-DUE-DATE             PIC  9(08).
+           03  LM-PMT-RECEIVED-DATE    PIC  9(08).
+           03  LM-PMT-STATUS           PIC  X(01).
+               88  LM-PMT-CURRENT              VALUE "C".
+               88  LM-PMT-LATE                 VALUE "L".
+           03  LM-LATE-FEE-AMT         PIC  9(04)V9(02).
+      *
+      *    ADJUSTABLE-RATE HISTORY, PERSISTED SO AN ARM LOAN'S RATE
+      *    CHANGES SURVIVE BETWEEN NIGHTLY RUNS.  LM-RATE-HIST-CTR OF
+      *    ZERO MEANS A FIXED-RATE LOAN WITH NO HISTORY TO CARRY.  THE
+      *    TABLE IS A FIXED OCCURS 20, NOT AN OCCURS ... DEPENDING ON,
+      *    BECAUSE AN INDEXED FILE RECORD IS FIXED-LENGTH; LM-RATE-HIST-
+      *    CTR IS WHAT BOUNDS HOW MANY ENTRIES ARE ACTUALLY IN USE.
+      *    LNBATCH COPIES THE IN-USE ENTRIES INTO LOAN-WORK-AREA'S
+      *    OCCURS ... DEPENDING ON LW-RATE-HIST TABLE BEFORE CALLING
+      *    LNARM.
+      *
+           03  LM-RATE-HIST-CTR        PIC  9(02).
+           03  LM-RATE-HIST            OCCURS 20 TIMES
+                                        INDEXED BY LM-RH-NDX.
+               05  LM-RH-EFF-PMT-NBR   PIC  9(03).
+               05  LM-RH-RATE          PIC  9(02)V9(02).
