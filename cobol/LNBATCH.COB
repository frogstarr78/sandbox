@@ -0,0 +1,315 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM:  LNBATCH                                          *
+000040*    TITLE:    NIGHTLY LOAN PORTFOLIO BATCH DRIVER              *
+000050*                                                                *
+000060******************************************************************
+000070* AUTHOR.         DATA PROCESSING - LOAN SYSTEMS.
+000080* INSTALLATION.   HOME OFFICE.
+000090* DATE-WRITTEN.   08/09/2026.
+000100* DATE-COMPILED.
+000110*
+000120*  REMARKS.  DRIVES THE LOAN-MASTER FILE SEQUENTIALLY, LOADING
+000130*     EACH ACCOUNT INTO LOAN-WORK-AREA AND INVOKING LNCALC TO
+000140*     REFRESH ITS TOTALS, SO THE WHOLE PORTFOLIO CAN BE
+000150*     PROCESSED IN ONE RUN INSTEAD OF ONE LOAN AT A TIME.
+000160*
+000170*     THE LAST ACCOUNT SUCCESSFULLY PROCESSED IS CHECKPOINTED TO
+000180*     LOAN-CKPT AFTER EVERY ACCOUNT.  IF A PRIOR RUN ABENDED
+000190*     PARTWAY THROUGH THE PORTFOLIO, THE NEXT RUN FINDS THAT
+000200*     CHECKPOINT ON STARTUP AND RESTARTS IMMEDIATELY AFTER THE
+000210*     LAST ACCOUNT POSTED, RATHER THAN FROM THE TOP OF THE FILE.
+000220*     A RUN THAT REACHES END OF FILE NORMALLY RESETS THE
+000230*     CHECKPOINT SO THE NEXT NIGHTLY RUN STARTS FRESH.
+000240*
+000250*     ANY ACCOUNT ALREADY UNDER DUE-DATE TRACKING (LM-DUE-DATE
+000260*     NOT ZERO) ALSO GETS RUN THROUGH LNLATEFE AGAINST TODAY'S
+000270*     RUN DATE, AND THE RESULTING STATUS AND LATE FEE ARE POSTED
+000280*     BACK TO LM-PMT-STATUS AND LM-LATE-FEE-AMT.  THE FEE IS KEPT
+000290*     OUT OF LM-TOTAL-PMTS/LM-TOTAL-INT SO THOSE REMAIN THE PURE
+000300*     SCHEDULED AMORTIZATION TOTALS LNRECON CHECKS.
+000310*
+000320*     AN ACCOUNT CARRYING RATE HISTORY (LM-RATE-HIST-CTR NOT
+000330*     ZERO) IS REPROCESSED THROUGH LNARM INSTEAD OF LNCALC, SO AN
+000340*     ADJUSTABLE-RATE LOAN'S STORED TOTALS REFLECT ITS WHOLE RATE
+000350*     HISTORY EVEN WHEN THE BATCH IS RUN PARTWAY THROUGH ITS TERM.
+000360*
+000370*  MODIFICATION HISTORY.
+000380*     08/09/2026  DPL  ORIGINAL PROGRAM.
+000390*     08/09/2026  DPL  ADDED LOAN-CKPT CHECKPOINT/RESTART LOGIC.
+000400*     08/09/2026  DPL  NOW OPENS LOAN-MASTER I-O AND POSTS THE
+000410*                      REFRESHED TOTALS BACK TO LM-TOTAL-PMTS AND
+000420*                      LM-TOTAL-INT FOR LNRECON TO CHECK.
+000430*     08/09/2026  DPL  CHECK FILE STATUS AFTER EVERY REWRITE;
+000440*                      A FAILED MASTER OR CHECKPOINT REWRITE NOW
+000450*                      STOPS THE RUN INSTEAD OF LETTING THE
+000460*                      CHECKPOINT ADVANCE PAST AN UNPOSTED LOAN.
+000470*     08/09/2026  DPL  NOW CALLS LNLATEFE PER ACCOUNT AND POSTS
+000480*                      THE DELINQUENCY STATUS AND LATE FEE BACK
+000490*                      TO LOAN-MASTER SO THAT TRACKING LIVES ON
+000500*                      THE MASTER RECORD INSTEAD OF NOWHERE.
+000510*     08/09/2026  DPL  LOADS LM-RATE-HIST INTO LOAN-WORK-AREA AND
+000520*                      CALLS LNARM FOR ANY ACCOUNT THAT HAS RATE
+000530*                      HISTORY, SO LNARM IS REACHABLE AGAINST A
+000540*                      STORED LOAN INSTEAD OF ONLY A CALLER-BUILT
+000550*                      WORK AREA.
+000560*     08/09/2026  DPL  9000-TERMINATE NOW ONLY RESETS THE
+000570*                      CHECKPOINT ON A GENUINE END OF FILE, AND
+000580*                      ONLY TOUCHES LOAN-CKPT AT ALL IF IT WAS
+000590*                      ACTUALLY OPENED THIS RUN, SO AN ABORT (OR A
+000600*                      FAILED LOAN-MASTER OPEN) NO LONGER WIPES
+000610*                      OUT A CHECKPOINT LEFT BY A PRIOR RUN.
+000620*
+000630 IDENTIFICATION DIVISION.
+000640 PROGRAM-ID.  LNBATCH.
+000650 AUTHOR.      DATA PROCESSING - LOAN SYSTEMS.
+000660 INSTALLATION. HOME OFFICE.
+000670 DATE-WRITTEN. 08/09/2026.
+000680 DATE-COMPILED.
+000690
+000700 ENVIRONMENT DIVISION.
+000710 CONFIGURATION SECTION.
+000720 SOURCE-COMPUTER.  IBM-370.
+000730 OBJECT-COMPUTER.  IBM-370.
+000740
+000750 INPUT-OUTPUT SECTION.
+000760 FILE-CONTROL.
+000770     SELECT LOAN-MASTER
+000780         ASSIGN TO "LOANMAST"
+000790         ORGANIZATION IS INDEXED
+000800         ACCESS MODE IS DYNAMIC
+000810         RECORD KEY IS LM-ACCT-NBR
+000820         FILE STATUS IS WS-LM-STATUS.
+000830*
+000840*    OPENED I-O (NOT INPUT) SO 2000-PROCESS-LOAN CAN REWRITE
+000850*    THE REFRESHED LM-TOTAL-PMTS/LM-TOTAL-INT BACK TO THE
+000860*    MASTER RECORD FOR LNRECON TO CHECK LATER.
+000870*
+000880
+000890     SELECT LOAN-CKPT
+000900         ASSIGN TO "LOANCKPT"
+000910         ORGANIZATION IS RELATIVE
+000920         ACCESS MODE IS RANDOM
+000930         RELATIVE KEY IS WS-CKPT-KEY
+000940         FILE STATUS IS WS-CKPT-STATUS.
+000950
+000960 DATA DIVISION.
+000970 FILE SECTION.
+000980 FD  LOAN-MASTER
+000990     LABEL RECORD IS STANDARD.
+001000 COPY LOANMAST.
+001010
+001020 FD  LOAN-CKPT
+001030     LABEL RECORD IS STANDARD.
+001040 01  CKPT-RECORD.
+001050     03  CKPT-LAST-ACCT          PIC  9(07).
+001060     03  FILLER                  PIC  X(10).
+001070
+001080 WORKING-STORAGE SECTION.
+001090*
+001100*    RUN CONTROL SWITCHES AND COUNTERS.
+001110*
+001120 77  WS-LM-STATUS            PIC  X(02)      VALUE "00".
+001130 77  WS-CKPT-STATUS          PIC  X(02)      VALUE "00".
+001140 77  WS-CKPT-KEY              PIC  9(04)      COMP VALUE 1.
+001150 77  WS-EOF-SWITCH           PIC  X(01)      VALUE "N".
+001160     88  WS-EOF-REACHED              VALUE "Y".
+001170 77  WS-TRUE-EOF-SWITCH      PIC  X(01)      VALUE "N".
+001180     88  WS-TRUE-EOF-REACHED         VALUE "Y".
+001190 77  WS-RESTART-SWITCH       PIC  X(01)      VALUE "N".
+001200     88  WS-RESTARTING               VALUE "Y".
+001210 77  WS-CKPT-OPENED-SWITCH   PIC  X(01)      VALUE "N".
+001220     88  WS-CKPT-WAS-OPENED          VALUE "Y".
+001230 77  WS-ACCT-CTR             PIC  9(07)      COMP VALUE ZERO.
+001240 77  WS-RUN-DATE             PIC  9(08)      VALUE ZERO.
+001250
+001260 COPY LOANW.
+001270
+001280 PROCEDURE DIVISION.
+001290******************************************************************
+001300*    0000-MAINLINE.                                             *
+001310******************************************************************
+001320 0000-MAINLINE.
+001330     PERFORM 1000-INITIALIZE    THRU 1000-EXIT.
+001340     PERFORM 2000-PROCESS-LOAN  THRU 2000-EXIT
+001350         UNTIL WS-EOF-REACHED.
+001360     PERFORM 9000-TERMINATE     THRU 9000-EXIT.
+001370     GOBACK.
+001380
+001390******************************************************************
+001400*    1000-INITIALIZE  --  OPEN THE PORTFOLIO AND THE CHECKPOINT *
+001410*    FILE, AND POSITION THE PORTFOLIO FOR A FRESH RUN OR A      *
+001420*    RESTART.                                                   *
+001430******************************************************************
+001440 1000-INITIALIZE.
+001450     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001460     OPEN I-O LOAN-MASTER.
+001470     IF WS-LM-STATUS NOT = "00"
+001480         DISPLAY "LNBATCH - LOAN-MASTER OPEN FAILED, STATUS = "
+001490             WS-LM-STATUS
+001500         MOVE "Y" TO WS-EOF-SWITCH
+001510         GO TO 1000-EXIT
+001520     END-IF.
+001530     PERFORM 1100-OPEN-CHECKPOINT THRU 1100-EXIT.
+001540     IF WS-RESTARTING
+001550         DISPLAY "LNBATCH - RESTARTING AFTER ACCOUNT "
+001560             CKPT-LAST-ACCT
+001570         MOVE CKPT-LAST-ACCT TO LM-ACCT-NBR
+001580         START LOAN-MASTER KEY IS GREATER THAN LM-ACCT-NBR
+001590         IF WS-LM-STATUS NOT = "00"
+001600             MOVE "Y" TO WS-EOF-SWITCH
+001610             SET WS-TRUE-EOF-REACHED TO TRUE
+001620             GO TO 1000-EXIT
+001630         END-IF
+001640     END-IF.
+001650     PERFORM 2900-READ-LOAN-MASTER THRU 2900-EXIT.
+001660 1000-EXIT.
+001670     EXIT.
+001680
+001690******************************************************************
+001700*    1100-OPEN-CHECKPOINT  --  OPEN LOAN-CKPT, CREATING AND     *
+001710*    INITIALIZING IT IF THIS IS THE FIRST RUN EVER, AND NOTE    *
+001720*    WHETHER IT SHOWS AN IN-PROGRESS PORTFOLIO TO RESTART.      *
+001730******************************************************************
+001740 1100-OPEN-CHECKPOINT.
+001750     OPEN I-O LOAN-CKPT.
+001760     IF WS-CKPT-STATUS = "35"
+001770         OPEN OUTPUT LOAN-CKPT
+001780         MOVE ZERO TO CKPT-LAST-ACCT
+001790         WRITE CKPT-RECORD
+001800         CLOSE LOAN-CKPT
+001810         OPEN I-O LOAN-CKPT
+001820     END-IF.
+001830     READ LOAN-CKPT INVALID KEY
+001840         MOVE ZERO TO CKPT-LAST-ACCT
+001850         WRITE CKPT-RECORD
+001860     END-READ.
+001870     IF CKPT-LAST-ACCT > ZERO
+001880         SET WS-RESTARTING TO TRUE
+001890     END-IF.
+001900     SET WS-CKPT-WAS-OPENED TO TRUE.
+001910 1100-EXIT.
+001920     EXIT.
+001930
+001940******************************************************************
+001950*    2000-PROCESS-LOAN  --  LOAD ONE ACCOUNT INTO THE WORK AREA *
+001960*    AND REFRESH ITS TOTALS, THEN CHECKPOINT IT.                *
+001970******************************************************************
+001980 2000-PROCESS-LOAN.
+001990     MOVE LM-ACCT-NBR     TO LW-ACCT-NBR.
+002000     MOVE LM-LOAN-AMT     TO LW-LOAN-AMT.
+002010     MOVE LM-INT-RATE     TO LW-INT-RATE.
+002020     MOVE LM-NBR-PMTS     TO LW-NBR-PMTS.
+002030     PERFORM 2500-LOAD-RATE-HIST THRU 2500-EXIT.
+002040     IF LW-RATE-HIST-CTR > ZERO
+002050         CALL "LNARM" USING LOAN-WORK-AREA
+002060     ELSE
+002070         CALL "LNCALC" USING LOAN-WORK-AREA
+002080     END-IF.
+002090     MOVE LW-TOTAL-PMTS   TO LM-TOTAL-PMTS.
+002100     MOVE LW-TOTAL-INT    TO LM-TOTAL-INT.
+002110     PERFORM 2600-ASSESS-DELINQUENCY THRU 2600-EXIT.
+002120     REWRITE LOAN-MASTER-RECORD.
+002130     IF WS-LM-STATUS NOT = "00"
+002140         DISPLAY "LNBATCH - MASTER REWRITE FAILED FOR ACCOUNT "
+002150             LW-ACCT-NBR ", STATUS = " WS-LM-STATUS
+002160         MOVE "Y" TO WS-EOF-SWITCH
+002170         GO TO 2000-EXIT
+002180     END-IF.
+002190     ADD 1 TO WS-ACCT-CTR.
+002200     PERFORM 2800-CHECKPOINT-ACCOUNT THRU 2800-EXIT.
+002210     PERFORM 2900-READ-LOAN-MASTER   THRU 2900-EXIT.
+002220 2000-EXIT.
+002230     EXIT.
+002240
+002250******************************************************************
+002260*    2600-ASSESS-DELINQUENCY  --  RUN LNLATEFE FOR ANY ACCOUNT   *
+002270*    ALREADY UNDER DUE-DATE TRACKING AND POST THE RESULT.  THE   *
+002280*    LATE FEE LANDS ONLY IN LM-LATE-FEE-AMT, NOT LM-TOTAL-PMTS   *
+002290*    OR LM-TOTAL-INT, SO THOSE TWO STAY THE PURE SCHEDULED       *
+002300*    AMORTIZATION FIGURES LNRECON RECONCILES AGAINST.            *
+002310******************************************************************
+002320 2600-ASSESS-DELINQUENCY.
+002330     IF LM-DUE-DATE = ZERO OR LM-STATUS-PAID-OFF
+002340         GO TO 2600-EXIT
+002350     END-IF.
+002360     MOVE LM-DUE-DATE          TO LW-DUE-DATE.
+002370     MOVE LM-PMT-RECEIVED-DATE TO LW-PMT-RECEIVED-DATE.
+002380     MOVE WS-RUN-DATE          TO LW-PROCESS-DATE.
+002390     CALL "LNLATEFE" USING LOAN-WORK-AREA.
+002400     MOVE LW-PMT-STATUS        TO LM-PMT-STATUS.
+002410     MOVE LW-LATE-FEE-AMT      TO LM-LATE-FEE-AMT.
+002420     IF LW-PMT-LATE
+002430         SET LM-STATUS-DELINQUENT TO TRUE
+002440     ELSE
+002450         IF LM-STATUS-DELINQUENT
+002460             SET LM-STATUS-ACTIVE TO TRUE
+002470         END-IF
+002480     END-IF.
+002490 2600-EXIT.
+002500     EXIT.
+002510
+002520******************************************************************
+002530*    2500-LOAD-RATE-HIST  --  COPY THE MASTER'S STORED RATE      *
+002540*    HISTORY, IF ANY, INTO LOAN-WORK-AREA FOR 2000-PROCESS-LOAN  *
+002550*    TO DECIDE BETWEEN LNCALC AND LNARM.                        *
+002560******************************************************************
+002570 2500-LOAD-RATE-HIST.
+002580     MOVE LM-RATE-HIST-CTR TO LW-RATE-HIST-CTR.
+002590     IF LW-RATE-HIST-CTR > ZERO
+002600         PERFORM 2550-COPY-ONE-RATE-ENTRY THRU 2550-EXIT
+002610             VARYING LM-RH-NDX FROM 1 BY 1
+002620             UNTIL LM-RH-NDX > LW-RATE-HIST-CTR
+002630     END-IF.
+002640 2500-EXIT.
+002650     EXIT.
+002660
+002670 2550-COPY-ONE-RATE-ENTRY.
+002680     SET LW-RH-NDX TO LM-RH-NDX.
+002690     MOVE LM-RH-EFF-PMT-NBR (LM-RH-NDX)
+002700         TO LW-RH-EFF-PMT-NBR (LW-RH-NDX).
+002710     MOVE LM-RH-RATE (LM-RH-NDX)
+002720         TO LW-RH-RATE (LW-RH-NDX).
+002730 2550-EXIT.
+002740     EXIT.
+002750
+002760 2800-CHECKPOINT-ACCOUNT.
+002770     MOVE LW-ACCT-NBR TO CKPT-LAST-ACCT.
+002780     REWRITE CKPT-RECORD.
+002790     IF WS-CKPT-STATUS NOT = "00"
+002800         DISPLAY "LNBATCH - CHECKPOINT REWRITE FAILED, STATUS = "
+002810             WS-CKPT-STATUS
+002820         MOVE "Y" TO WS-EOF-SWITCH
+002830     END-IF.
+002840 2800-EXIT.
+002850     EXIT.
+002860
+002870 2900-READ-LOAN-MASTER.
+002880     READ LOAN-MASTER NEXT RECORD
+002890         AT END
+002900             MOVE "Y" TO WS-EOF-SWITCH
+002910             SET WS-TRUE-EOF-REACHED TO TRUE
+002920     END-READ.
+002930 2900-EXIT.
+002940     EXIT.
+002950
+002960******************************************************************
+002970*    9000-TERMINATE  --  CLOSE UP, RESET THE CHECKPOINT ON A    *
+002980*    CLEAN FINISH, AND REPORT THE RUN.                          *
+002990******************************************************************
+003000 9000-TERMINATE.
+003010     CLOSE LOAN-MASTER.
+003020     IF WS-CKPT-WAS-OPENED
+003030         IF WS-TRUE-EOF-REACHED
+003040             MOVE ZERO TO CKPT-LAST-ACCT
+003050             REWRITE CKPT-RECORD
+003060             IF WS-CKPT-STATUS NOT = "00"
+003070            DISPLAY "LNBATCH - CHECKPOINT RESET FAILED, STATUS = "
+003080                 WS-CKPT-STATUS
+003090             END-IF
+003100         END-IF
+003110         CLOSE LOAN-CKPT
+003120     END-IF.
+003130     DISPLAY "LNBATCH - ACCOUNTS PROCESSED: " WS-ACCT-CTR.
+003140 9000-EXIT.
+003150     EXIT.
