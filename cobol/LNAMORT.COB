@@ -0,0 +1,139 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM:  LNAMORT                                          *
+000040*    TITLE:    LOAN AMORTIZATION SCHEDULE REPORT                *
+000050*                                                                *
+000060******************************************************************
+000070* AUTHOR.         DATA PROCESSING - LOAN SYSTEMS.
+000080* INSTALLATION.   HOME OFFICE.
+000090* DATE-WRITTEN.   08/09/2026.
+000100* DATE-COMPILED.
+000110*
+000120*  REMARKS.  GIVEN ONE POPULATED LOAN-WORK-AREA (LW-PMT-AMT AND
+000130*     LW-LOAN-AMT/LW-INT-RATE/LW-NBR-PMTS ALREADY SET BY LNCALC,
+000131*     OR BY LNARM FOR AN ADJUSTABLE-RATE LOAN),
+000140*     PRINTS THE FULL PAYMENT-BY-PAYMENT SCHEDULE SHOWING, FOR
+000150*     EVERY PAYMENT, THE INTEREST PORTION (LEFT IN LW-INT-PMT),
+000160*     THE PRINCIPAL PORTION AND THE RUNNING BALANCE.  THIS LETS
+000170*     A LOAN OFFICER ANSWER "WHAT WILL THE BALANCE BE AFTER
+000180*     PAYMENT N" WITHOUT A SIDE SPREADSHEET.
+000190*
+000200*  MODIFICATION HISTORY.
+000210*     08/09/2026  DPL  ORIGINAL PROGRAM.
+000215*     08/09/2026  DPL  CLAMP THE FINAL PAYMENT'S PRINCIPAL
+000216*                      PORTION TO THE REMAINING BALANCE SO
+000217*                      ROUNDING CANNOT SUBTRACT PAST ZERO AND
+000218*                      PRINT THE ABSOLUTE VALUE OF THE OVERSHOOT
+000219*                      ON AN UNSIGNED AM-BALANCE.
+000220*     08/09/2026  DPL  NOW REACHABLE AGAINST A STORED LOAN VIA
+000221*                      THE NEW LNAMDRV UTILITY; NOTED ABOVE THAT
+000222*                      LW-PMT-AMT MAY HAVE BEEN SET BY LNARM AS
+000223*                      WELL AS LNCALC.
+000224*
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID.  LNAMORT.
+000250 AUTHOR.      DATA PROCESSING - LOAN SYSTEMS.
+000260 INSTALLATION. HOME OFFICE.
+000270 DATE-WRITTEN. 08/09/2026.
+000280 DATE-COMPILED.
+000290
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER.  IBM-370.
+000330 OBJECT-COMPUTER.  IBM-370.
+000340
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT AMORT-RPT
+000380         ASSIGN TO "AMORTRPT"
+000390         ORGANIZATION IS LINE SEQUENTIAL.
+000400
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  AMORT-RPT
+000440     LABEL RECORD IS OMITTED.
+000450 01  AMORT-HDG1.
+000460     03  FILLER                  PIC  X(10)  VALUE "ACCOUNT: ".
+000470     03  AH1-ACCT-NBR            PIC  9(07).
+000480     03  FILLER                  PIC  X(63)  VALUE SPACES.
+000490 01  AMORT-HDG2.
+000500     03  FILLER                  PIC  X(08)  VALUE "PMT NBR".
+000510     03  FILLER                  PIC  X(05)  VALUE SPACES.
+000520     03  FILLER                  PIC  X(14)  VALUE "INTEREST".
+000530     03  FILLER                  PIC  X(05)  VALUE SPACES.
+000540     03  FILLER                  PIC  X(14)  VALUE "PRINCIPAL".
+000550     03  FILLER                  PIC  X(05)  VALUE SPACES.
+000560     03  FILLER                  PIC  X(14)  VALUE "BALANCE".
+000570     03  FILLER                  PIC  X(15)  VALUE SPACES.
+000580 01  AMORT-DTL.
+000590     03  AL-PMT-NBR              PIC  ZZZ9.
+000600     03  FILLER                  PIC  X(04)  VALUE SPACES.
+000610     03  AL-INT-PORTION          PIC  ZZZ,ZZ9.99.
+000620     03  FILLER                  PIC  X(04)  VALUE SPACES.
+000630     03  AL-PRIN-PORTION         PIC  ZZZ,ZZ9.99.
+000640     03  FILLER                  PIC  X(04)  VALUE SPACES.
+000650     03  AL-BALANCE              PIC  ZZZ,ZZ9.99.
+000660     03  FILLER                  PIC  X(29)  VALUE SPACES.
+000670
+000680 WORKING-STORAGE SECTION.
+000690*
+000700*    WORKING FIELDS FOR THE PRINT LOOP.
+000710*
+000720 77  AM-BALANCE              PIC 9(06)V9(02) COMP.
+000730 77  AM-MONTHLY-RATE         PIC 9(01)V9(06) COMP.
+000740 77  AM-PRINCIPAL            PIC 9(06)V9(02) COMP.
+000750 77  AM-PMT-CTR              PIC 9(03)       COMP.
+000760
+000770 LINKAGE SECTION.
+000780 COPY LOANW.
+000790
+000800 PROCEDURE DIVISION USING LOAN-WORK-AREA.
+000810******************************************************************
+000820*    0000-MAINLINE.                                             *
+000830******************************************************************
+000840 0000-MAINLINE.
+000850     OPEN OUTPUT AMORT-RPT.
+000860     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+000870     PERFORM 2000-PRINT-HEADINGS THRU 2000-EXIT.
+000880     PERFORM 3000-PRINT-ONE-PMT  THRU 3000-EXIT
+000890         VARYING AM-PMT-CTR FROM 1 BY 1
+000900         UNTIL AM-PMT-CTR > LW-NBR-PMTS.
+000910     CLOSE AMORT-RPT.
+000920     GOBACK.
+000930
+000940******************************************************************
+000950*    1000-INITIALIZE  --  PRIME THE RUNNING BALANCE AND RATE.   *
+000960******************************************************************
+000970 1000-INITIALIZE.
+000980     MOVE LW-LOAN-AMT TO AM-BALANCE.
+000990     COMPUTE AM-MONTHLY-RATE ROUNDED = LW-INT-RATE / 100 / 12.
+001000 1000-EXIT.
+001010     EXIT.
+001020
+001030******************************************************************
+001040*    2000-PRINT-HEADINGS.                                       *
+001050******************************************************************
+001060 2000-PRINT-HEADINGS.
+001070     MOVE LW-ACCT-NBR TO AH1-ACCT-NBR.
+001080     WRITE AMORT-HDG1.
+001090     WRITE AMORT-HDG2.
+001100 2000-EXIT.
+001110     EXIT.
+001120
+001130******************************************************************
+001140*    3000-PRINT-ONE-PMT  --  APPLY AND PRINT A SINGLE PAYMENT.  *
+001150******************************************************************
+001160 3000-PRINT-ONE-PMT.
+001170     COMPUTE LW-INT-PMT ROUNDED = AM-BALANCE * AM-MONTHLY-RATE.
+001180     COMPUTE AM-PRINCIPAL ROUNDED = LW-PMT-AMT - LW-INT-PMT.
+001185     IF AM-PRINCIPAL > AM-BALANCE
+001186         MOVE AM-BALANCE TO AM-PRINCIPAL
+001187     END-IF.
+001190     SUBTRACT AM-PRINCIPAL FROM AM-BALANCE.
+001200     MOVE AM-PMT-CTR     TO AL-PMT-NBR.
+001210     MOVE LW-INT-PMT     TO AL-INT-PORTION.
+001220     MOVE AM-PRINCIPAL   TO AL-PRIN-PORTION.
+001230     MOVE AM-BALANCE     TO AL-BALANCE.
+001240     WRITE AMORT-DTL.
+001250 3000-EXIT.
+001260     EXIT.
