@@ -0,0 +1,148 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM:  LNGLEXT                                          *
+000040*    TITLE:    PERIOD-END GENERAL LEDGER POSTING EXTRACT        *
+000050*                                                                *
+000060******************************************************************
+000070* AUTHOR.         DATA PROCESSING - LOAN SYSTEMS.
+000080* INSTALLATION.   HOME OFFICE.
+000090* DATE-WRITTEN.   08/09/2026.
+000100* DATE-COMPILED.
+000110*
+000120*  REMARKS.  WALKS THE LOAN-MASTER PORTFOLIO AND WRITES ONE
+000130*     GL-EXTRACT RECORD PER ACCOUNT CARRYING THE ACCOUNT NUMBER,
+000140*     A GL POSTING CODE, THE PRINCIPAL-PAID AMOUNT
+000150*     (LM-TOTAL-PMTS LESS LM-TOTAL-INT) AND THE INTEREST-PAID
+000160*     AMOUNT (LM-TOTAL-INT), SO ACCOUNTING CAN LOAD THE EXTRACT
+000170*     INSTEAD OF RE-KEYING PORTFOLIO TOTALS BY HAND.
+000180*
+000190*  MODIFICATION HISTORY.
+000200*     08/09/2026  DPL  ORIGINAL PROGRAM.
+000210*     08/09/2026  DPL  GAVE THE FILLER SPACERS IN GL-EXTRACT-
+000211*                      RECORD AN EXPLICIT VALUE SPACES SO THE
+000212*                      OUTPUT RECORD DOESN'T CARRY WHATEVER WAS
+000213*                      LEFT IN THAT AREA OF STORAGE.
+000214*     08/09/2026  DPL  2000-EXTRACT-LOAN NO LONGER RELOADS
+000215*                      LOAN-WORK-AREA AND RECOMPUTES VIA LNCALC;
+000216*                      IT NOW POSTS DIRECTLY FROM LM-TOTAL-PMTS
+000217*                      AND LM-TOTAL-INT AS LAST REFRESHED BY
+000218*                      LNBATCH.  RECOMPUTING VIA LNCALC IGNORED
+000219*                      ANY RATE HISTORY AND ALWAYS RE-DERIVED AN
+000220*                      ADJUSTABLE-RATE LOAN'S TOTALS UNDER ITS
+000221*                      SINGLE CURRENT RATE, SO THE EXTRACT NEVER
+000222*                      MATCHED WHAT LNBATCH HAD ACTUALLY POSTED
+000223*                      FOR SUCH A LOAN; READING THE MASTER'S OWN
+000224*                      STORED TOTALS IS CORRECT REGARDLESS OF
+000225*                      WHICH OF LNCALC/LNARM PRODUCED THEM.
+000226*
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID.  LNGLEXT.
+000250 AUTHOR.      DATA PROCESSING - LOAN SYSTEMS.
+000260 INSTALLATION. HOME OFFICE.
+000270 DATE-WRITTEN. 08/09/2026.
+000280 DATE-COMPILED.
+000290
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER.  IBM-370.
+000330 OBJECT-COMPUTER.  IBM-370.
+000340
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT LOAN-MASTER
+000380         ASSIGN TO "LOANMAST"
+000390         ORGANIZATION IS INDEXED
+000400         ACCESS MODE IS SEQUENTIAL
+000410         RECORD KEY IS LM-ACCT-NBR
+000420         FILE STATUS IS WS-LM-STATUS.
+000430
+000440     SELECT GL-EXTRACT
+000450         ASSIGN TO "GLEXTRCT"
+000460         ORGANIZATION IS LINE SEQUENTIAL.
+000470
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  LOAN-MASTER
+000510     LABEL RECORD IS STANDARD.
+000520 COPY LOANMAST.
+000530
+000540 FD  GL-EXTRACT
+000550     LABEL RECORD IS OMITTED.
+000560 01  GL-EXTRACT-RECORD.
+000570     03  GX-ACCT-NBR             PIC  9(07).
+000580     03  FILLER                  PIC  X(02)  VALUE SPACES.
+000590     03  GX-GL-CODE              PIC  X(06).
+000600     03  FILLER                  PIC  X(02)  VALUE SPACES.
+000610     03  GX-PRINCIPAL-PAID       PIC  9(06)V9(02).
+000620     03  FILLER                  PIC  X(02)  VALUE SPACES.
+000630     03  GX-INTEREST-PAID        PIC  9(06)V9(02).
+000640
+000650 WORKING-STORAGE SECTION.
+000660*
+000670*    RUN CONTROL SWITCHES AND COUNTERS.
+000680*
+000690 77  WS-LM-STATUS            PIC  X(02)      VALUE "00".
+000700 77  WS-EOF-SWITCH           PIC  X(01)      VALUE "N".
+000710     88  WS-EOF-REACHED              VALUE "Y".
+000720 77  WS-ACCT-CTR             PIC  9(07)      COMP VALUE ZERO.
+000730 77  WS-GL-CODE              PIC  X(06)      VALUE "400100".
+000740
+000770 PROCEDURE DIVISION.
+000780******************************************************************
+000790*    0000-MAINLINE.                                             *
+000800******************************************************************
+000810 0000-MAINLINE.
+000820     PERFORM 1000-INITIALIZE    THRU 1000-EXIT.
+000830     PERFORM 2000-EXTRACT-LOAN  THRU 2000-EXIT
+000840         UNTIL WS-EOF-REACHED.
+000850     PERFORM 9000-TERMINATE     THRU 9000-EXIT.
+000860     GOBACK.
+000870
+000880******************************************************************
+000890*    1000-INITIALIZE.                                           *
+000900******************************************************************
+000910 1000-INITIALIZE.
+000920     OPEN INPUT LOAN-MASTER.
+000930     OPEN OUTPUT GL-EXTRACT.
+000940     IF WS-LM-STATUS NOT = "00"
+000950         DISPLAY "LNGLEXT - LOAN-MASTER OPEN FAILED, STATUS = "
+000960             WS-LM-STATUS
+000970         MOVE "Y" TO WS-EOF-SWITCH
+000980         GO TO 1000-EXIT
+000990     END-IF.
+001000     PERFORM 2900-READ-LOAN-MASTER THRU 2900-EXIT.
+001010 1000-EXIT.
+001020     EXIT.
+001030
+001040******************************************************************
+001050*    2000-EXTRACT-LOAN  --  POST ONE LOAN'S STORED TOTALS TO    *
+001060*    ITS GL EXTRACT LINE.                                       *
+001070******************************************************************
+001080 2000-EXTRACT-LOAN.
+001090     MOVE LM-ACCT-NBR     TO GX-ACCT-NBR.
+001150     MOVE WS-GL-CODE      TO GX-GL-CODE.
+001160     COMPUTE GX-PRINCIPAL-PAID = LM-TOTAL-PMTS - LM-TOTAL-INT.
+001170     MOVE LM-TOTAL-INT    TO GX-INTEREST-PAID.
+001180     WRITE GL-EXTRACT-RECORD.
+001190     ADD 1 TO WS-ACCT-CTR.
+001200     PERFORM 2900-READ-LOAN-MASTER THRU 2900-EXIT.
+001210 2000-EXIT.
+001220     EXIT.
+001230
+001240 2900-READ-LOAN-MASTER.
+001250     READ LOAN-MASTER NEXT RECORD
+001260         AT END
+001270             MOVE "Y" TO WS-EOF-SWITCH
+001280     END-READ.
+001290 2900-EXIT.
+001300     EXIT.
+001310
+001320******************************************************************
+001330*    9000-TERMINATE.                                            *
+001340******************************************************************
+001350 9000-TERMINATE.
+001360     CLOSE LOAN-MASTER.
+001370     CLOSE GL-EXTRACT.
+001380     DISPLAY "LNGLEXT - ACCOUNTS EXTRACTED: " WS-ACCT-CTR.
+001390 9000-EXIT.
+001400     EXIT.
