@@ -0,0 +1,167 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM:  LNAMDRV                                          *
+000040*    TITLE:    AMORTIZATION SCHEDULE INQUIRY UTILITY            *
+000050*                                                                *
+000060******************************************************************
+000070* AUTHOR.         DATA PROCESSING - LOAN SYSTEMS.
+000080* INSTALLATION.   HOME OFFICE.
+000090* DATE-WRITTEN.   08/09/2026.
+000100* DATE-COMPILED.
+000110*
+000120*  REMARKS.  LETS A LOAN OFFICER KEY IN A STORED ACCOUNT NUMBER
+000130*     AT A TERMINAL AND PRINT ITS FULL AMORTIZATION SCHEDULE.
+000140*     LOOKS THE ACCOUNT UP ON LOAN-MASTER, LOADS LOAN-WORK-AREA
+000150*     FROM IT THE SAME WAY LNBATCH DOES (INCLUDING ANY RATE
+000160*     HISTORY), CALLS LNARM OR LNCALC TO GET LW-PMT-AMT, AND
+000170*     THEN CALLS LNAMORT TO PRINT THE SCHEDULE.  THIS IS A
+000180*     PLAIN ACCEPT/DISPLAY UTILITY, NOT A FULL-SCREEN MAINTENANCE
+000190*     SCREEN LIKE LNENTRY -- IT IS JUST A LOOKUP AGAINST AN
+000200*     ACCOUNT THAT ALREADY EXISTS.
+000210*
+000220*  MODIFICATION HISTORY.
+000230*     08/09/2026  DPL  ORIGINAL PROGRAM.
+000240*
+000250 IDENTIFICATION DIVISION.
+000260 PROGRAM-ID.  LNAMDRV.
+000270 AUTHOR.      DATA PROCESSING - LOAN SYSTEMS.
+000280 INSTALLATION. HOME OFFICE.
+000290 DATE-WRITTEN. 08/09/2026.
+000300 DATE-COMPILED.
+000310
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER.  IBM-370.
+000350 OBJECT-COMPUTER.  IBM-370.
+000360
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT LOAN-MASTER
+000400         ASSIGN TO "LOANMAST"
+000410         ORGANIZATION IS INDEXED
+000420         ACCESS MODE IS DYNAMIC
+000430         RECORD KEY IS LM-ACCT-NBR
+000440         FILE STATUS IS WS-LM-STATUS.
+000450
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  LOAN-MASTER
+000490     LABEL RECORD IS STANDARD.
+000500 COPY LOANMAST.
+000510
+000520 WORKING-STORAGE SECTION.
+000530*
+000540*    RUN CONTROL SWITCHES AND ENTRY FIELDS.
+000550*
+000560 77  WS-LM-STATUS            PIC  X(02)      VALUE "00".
+000570 77  WS-DONE-SWITCH          PIC  X(01)      VALUE "N".
+000580     88  WS-ALL-DONE                 VALUE "Y".
+000590 77  WS-FOUND-SWITCH         PIC  X(01)      VALUE "N".
+000600     88  WS-ACCOUNT-FOUND            VALUE "Y".
+000610 77  WS-ENTERED-ACCT-NBR     PIC  9(07).
+000620 77  WS-ANOTHER               PIC  X(01)      VALUE SPACE.
+000630
+000640 COPY LOANW.
+000650
+000660 PROCEDURE DIVISION.
+000670******************************************************************
+000680*    0000-MAINLINE.                                             *
+000690******************************************************************
+000700 0000-MAINLINE.
+000710     PERFORM 1000-INITIALIZE  THRU 1000-EXIT.
+000720     PERFORM 2000-RUN-ONE-ACCT THRU 2000-EXIT
+000730         UNTIL WS-ALL-DONE.
+000740     PERFORM 9000-TERMINATE   THRU 9000-EXIT.
+000750     GOBACK.
+000760
+000770******************************************************************
+000780*    1000-INITIALIZE  --  OPEN LOAN-MASTER FOR LOOKUP.           *
+000790******************************************************************
+000800 1000-INITIALIZE.
+000810     OPEN INPUT LOAN-MASTER.
+000820     IF WS-LM-STATUS NOT = "00"
+000830         DISPLAY "LNAMDRV - LOAN-MASTER OPEN FAILED, STATUS = "
+000840             WS-LM-STATUS
+000850         MOVE "Y" TO WS-DONE-SWITCH
+000860     END-IF.
+000870 1000-EXIT.
+000880     EXIT.
+000890
+000900******************************************************************
+000910*    2000-RUN-ONE-ACCT  --  LOOK UP ONE ACCOUNT AND PRINT ITS    *
+000920*    SCHEDULE IF FOUND.                                          *
+000930******************************************************************
+000940 2000-RUN-ONE-ACCT.
+000950     DISPLAY "ENTER ACCOUNT NUMBER (0 TO END): " WITH NO ADVANCING.
+000960     ACCEPT WS-ENTERED-ACCT-NBR.
+000970     IF WS-ENTERED-ACCT-NBR = ZERO
+000980         SET WS-ALL-DONE TO TRUE
+000990         GO TO 2000-EXIT
+001000     END-IF.
+001010     PERFORM 2100-LOOKUP-ACCOUNT THRU 2100-EXIT.
+001020     IF WS-ACCOUNT-FOUND
+001030         PERFORM 2500-LOAD-WORK-AREA THRU 2500-EXIT
+001040         IF LW-RATE-HIST-CTR > ZERO
+001050             CALL "LNARM" USING LOAN-WORK-AREA
+001060         ELSE
+001070             CALL "LNCALC" USING LOAN-WORK-AREA
+001080         END-IF
+001090         CALL "LNAMORT" USING LOAN-WORK-AREA
+001100         DISPLAY "LNAMDRV - SCHEDULE PRINTED FOR ACCOUNT "
+001110             WS-ENTERED-ACCT-NBR " TO AMORTRPT."
+001120     END-IF.
+001130 2000-EXIT.
+001140     EXIT.
+001150
+001160******************************************************************
+001170*    2100-LOOKUP-ACCOUNT  --  READ THE REQUESTED ACCOUNT.        *
+001180******************************************************************
+001190 2100-LOOKUP-ACCOUNT.
+001200     MOVE "N" TO WS-FOUND-SWITCH.
+001210     MOVE WS-ENTERED-ACCT-NBR TO LM-ACCT-NBR.
+001220     READ LOAN-MASTER
+001230         INVALID KEY
+001240             DISPLAY "LNAMDRV - ACCOUNT NOT FOUND: "
+001250                 WS-ENTERED-ACCT-NBR
+001260         NOT INVALID KEY
+001270             SET WS-ACCOUNT-FOUND TO TRUE
+001280     END-READ.
+001290 2100-EXIT.
+001300     EXIT.
+001310
+001320******************************************************************
+001330*    2500-LOAD-WORK-AREA  --  LOAD LOAN-WORK-AREA FROM THE       *
+001340*    MASTER RECORD JUST READ, COPYING ANY RATE HISTORY THE SAME  *
+001350*    WAY LNBATCH DOES.                                           *
+001360******************************************************************
+001370 2500-LOAD-WORK-AREA.
+001380     MOVE LM-ACCT-NBR     TO LW-ACCT-NBR.
+001390     MOVE LM-LOAN-AMT     TO LW-LOAN-AMT.
+001400     MOVE LM-INT-RATE     TO LW-INT-RATE.
+001410     MOVE LM-NBR-PMTS     TO LW-NBR-PMTS.
+001420     MOVE LM-RATE-HIST-CTR TO LW-RATE-HIST-CTR.
+001430     IF LW-RATE-HIST-CTR > ZERO
+001440         PERFORM 2550-COPY-ONE-RATE-ENTRY THRU 2550-EXIT
+001450             VARYING LM-RH-NDX FROM 1 BY 1
+001460             UNTIL LM-RH-NDX > LW-RATE-HIST-CTR
+001470     END-IF.
+001480 2500-EXIT.
+001490     EXIT.
+001500
+001510 2550-COPY-ONE-RATE-ENTRY.
+001520     SET LW-RH-NDX TO LM-RH-NDX.
+001530     MOVE LM-RH-EFF-PMT-NBR (LM-RH-NDX)
+001540         TO LW-RH-EFF-PMT-NBR (LW-RH-NDX).
+001550     MOVE LM-RH-RATE (LM-RH-NDX)
+001560         TO LW-RH-RATE (LW-RH-NDX).
+001570 2550-EXIT.
+001580     EXIT.
+001590
+001600******************************************************************
+001610*    9000-TERMINATE.                                            *
+001620******************************************************************
+001630 9000-TERMINATE.
+001640     CLOSE LOAN-MASTER.
+001650     DISPLAY "LNAMDRV - SESSION ENDED.".
+001660 9000-EXIT.
+001670     EXIT.
