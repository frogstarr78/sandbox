@@ -0,0 +1,143 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM:  LNPREPAY                                         *
+000040*    TITLE:    EXTRA-PRINCIPAL PREPAYMENT RECALCULATION          *
+000050*                                                                *
+000060******************************************************************
+000070* AUTHOR.         DATA PROCESSING - LOAN SYSTEMS.
+000080* INSTALLATION.   HOME OFFICE.
+000090* DATE-WRITTEN.   08/09/2026.
+000100* DATE-COMPILED.
+000110*
+000120*  REMARKS.  GIVEN A LOAN-WORK-AREA WHOSE LW-PMT-AMT HAS ALREADY
+000130*     BEEN COMPUTED BY LNCALC (OR, FOR AN ADJUSTABLE-RATE LOAN,
+000131*     LNARM), AND LW-PREPAY-PMT-NBR/LW-PREPAY-AMT
+000140*     DESCRIBING A ONE-TIME EXTRA PRINCIPAL PAYMENT, THIS
+000150*     ROUTINE WALKS THE SCHEDULE UP TO THAT PAYMENT, APPLIES THE
+000160*     EXTRA PRINCIPAL, THEN RE-DERIVES THE REMAINING LW-NBR-PMTS
+000170*     AND RECOMPUTES LW-TOTAL-INT AND LW-TOTAL-PMTS FOR THE
+000180*     BALANCE OF THE LOAN FROM THAT POINT FORWARD.  THE LEVEL
+000190*     PAYMENT AMOUNT, LW-PMT-AMT, IS HELD CONSTANT -- THE
+000200*     BORROWER KEEPS PAYING WHAT THEY ALREADY PAY, THEY JUST
+000210*     FINISH SOONER.
+000220*
+000230*  MODIFICATION HISTORY.
+000240*     08/09/2026  DPL  ORIGINAL PROGRAM.
+000245*     08/09/2026  DPL  CLAMP A PAYOFF-SIZE PREPAYMENT BY COMPARING
+000246*                      LW-PREPAY-AMT TO PP-BALANCE BEFORE
+000247*                      SUBTRACTING, NOT BY TESTING THE UNSIGNED
+000248*                      RESULT FOR NEGATIVE AFTERWARD (WHICH NEVER
+000249*                      FIRES -- AN UNSIGNED SUBTRACT STORES THE
+000250*                      ABSOLUTE VALUE).
+000251*     08/09/2026  DPL  1100-APPLY-ORIGINAL-PMT NOW CLAMPS
+000252*                      PP-PRINCIPAL TO PP-BALANCE BEFORE
+000253*                      SUBTRACTING, THE SAME AS 3100-COUNT-ONE-PMT
+000254*                      ALREADY DID -- A PREPAYMENT KEYED AGAINST
+000255*                      THE LOAN'S FINAL SCHEDULED PAYMENT WAS
+000256*                      OVERSHOOTING AN UNSIGNED PP-BALANCE HERE.
+000257*     08/09/2026  DPL  NOW REACHABLE AGAINST A STORED LOAN VIA THE
+000258*                      NEW LNPPDRV UTILITY; NOTED BELOW THAT
+000259*                      LW-PMT-AMT MAY HAVE BEEN SET BY LNARM AS
+000260*                      WELL AS LNCALC.
+000261*
+000260 IDENTIFICATION DIVISION.
+000270 PROGRAM-ID.  LNPREPAY.
+000280 AUTHOR.      DATA PROCESSING - LOAN SYSTEMS.
+000290 INSTALLATION. HOME OFFICE.
+000300 DATE-WRITTEN. 08/09/2026.
+000310 DATE-COMPILED.
+000320
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER.  IBM-370.
+000360 OBJECT-COMPUTER.  IBM-370.
+000370
+000380 DATA DIVISION.
+000390 WORKING-STORAGE SECTION.
+000400*
+000410*    WORKING FIELDS FOR THE SIMULATION AND RE-AMORTIZATION.
+000420*
+000430 77  PP-BALANCE              PIC 9(06)V9(02) COMP.
+000440 77  PP-MONTHLY-RATE         PIC 9(01)V9(06) COMP.
+000450 77  PP-INTEREST             PIC 9(06)V9(02) COMP.
+000460 77  PP-PRINCIPAL            PIC 9(06)V9(02) COMP.
+000470 77  PP-PMT-CTR              PIC 9(03)       COMP.
+000480 77  PP-REM-PMTS             PIC 9(03)       COMP VALUE ZERO.
+000490
+000500 LINKAGE SECTION.
+000510 COPY LOANW.
+000520
+000530 PROCEDURE DIVISION USING LOAN-WORK-AREA.
+000540******************************************************************
+000550*    0000-MAINLINE.                                             *
+000560******************************************************************
+000570 0000-MAINLINE.
+000580     COMPUTE PP-MONTHLY-RATE ROUNDED = LW-INT-RATE / 100 / 12.
+000590     PERFORM 1000-SIMULATE-TO-PREPAY   THRU 1000-EXIT.
+000600     PERFORM 2000-APPLY-PREPAYMENT     THRU 2000-EXIT.
+000610     PERFORM 3000-REAMORTIZE-REMAINDER THRU 3000-EXIT.
+000620     MOVE PP-REM-PMTS TO LW-NBR-PMTS.
+000630     COMPUTE LW-TOTAL-PMTS ROUNDED =
+000631         LW-REMAINING-BAL + LW-TOTAL-INT.
+000640     GOBACK.
+000650
+000660******************************************************************
+000670*    1000-SIMULATE-TO-PREPAY  --  WALK THE ORIGINAL SCHEDULE    *
+000680*    UP TO THE PAYMENT THE PREPAYMENT ACCOMPANIES.              *
+000690******************************************************************
+000700 1000-SIMULATE-TO-PREPAY.
+000710     MOVE LW-LOAN-AMT TO PP-BALANCE.
+000720     PERFORM 1100-APPLY-ORIGINAL-PMT THRU 1100-EXIT
+000730         VARYING PP-PMT-CTR FROM 1 BY 1
+000740         UNTIL PP-PMT-CTR > LW-PREPAY-PMT-NBR.
+000750 1000-EXIT.
+000760     EXIT.
+000770
+000780 1100-APPLY-ORIGINAL-PMT.
+000790     COMPUTE PP-INTEREST ROUNDED = PP-BALANCE * PP-MONTHLY-RATE.
+000800     COMPUTE PP-PRINCIPAL ROUNDED = LW-PMT-AMT - PP-INTEREST.
+000802     IF PP-PRINCIPAL > PP-BALANCE
+000804         MOVE PP-BALANCE TO PP-PRINCIPAL
+000806     END-IF.
+000810     SUBTRACT PP-PRINCIPAL FROM PP-BALANCE.
+000820 1100-EXIT.
+000830     EXIT.
+000840
+000850******************************************************************
+000860*    2000-APPLY-PREPAYMENT  --  APPLY THE EXTRA PRINCIPAL.      *
+000870******************************************************************
+000880 2000-APPLY-PREPAYMENT.
+000890     IF LW-PREPAY-AMT >= PP-BALANCE
+000900         MOVE ZERO TO PP-BALANCE
+000910     ELSE
+000912         SUBTRACT LW-PREPAY-AMT FROM PP-BALANCE
+000920     END-IF.
+000930     MOVE PP-BALANCE TO LW-REMAINING-BAL.
+000940 2000-EXIT.
+000950     EXIT.
+000960
+000970******************************************************************
+000980*    3000-REAMORTIZE-REMAINDER  --  COUNT DOWN THE REMAINING    *
+000990*    PAYMENTS AT THE SAME LEVEL PAYMENT AMOUNT, ACCUMULATING    *
+001000*    THE INTEREST STILL TO COME.                                *
+001010******************************************************************
+001020 3000-REAMORTIZE-REMAINDER.
+001030     MOVE ZERO TO LW-TOTAL-INT.
+001040     MOVE ZERO TO PP-REM-PMTS.
+001050     PERFORM 3100-COUNT-ONE-PMT THRU 3100-EXIT
+001060         UNTIL PP-BALANCE NOT > ZERO
+001070            OR PP-REM-PMTS > 999.
+001080 3000-EXIT.
+001090     EXIT.
+001100
+001110 3100-COUNT-ONE-PMT.
+001120     COMPUTE PP-INTEREST ROUNDED = PP-BALANCE * PP-MONTHLY-RATE.
+001130     COMPUTE PP-PRINCIPAL ROUNDED = LW-PMT-AMT - PP-INTEREST.
+001140     IF PP-PRINCIPAL > PP-BALANCE
+001150         MOVE PP-BALANCE TO PP-PRINCIPAL
+001160     END-IF.
+001170     SUBTRACT PP-PRINCIPAL FROM PP-BALANCE.
+001180     ADD PP-INTEREST TO LW-TOTAL-INT.
+001190     ADD 1 TO PP-REM-PMTS.
+001200 3100-EXIT.
+001210     EXIT.
