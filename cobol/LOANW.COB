@@ -3,13 +3,71 @@
       *                  L O A N   W O R K   A R E A                   *
       *                                                                *
       ******************************************************************
+      *
+      * LW-LOAN-ERROR-FLAG IS SET BY THE LNVALID VALIDATION PARAGRAPH,
+      * AND BY LNARM WHEN IT IS CALLED FOR A LOAN THAT HAS NO RATE
+      * HISTORY TO WALK:
+      *    0 = LW-NO-ERROR       - LOAN PASSED ALL EDITS
+      *    1 = LW-ERR-LOAN-AMT   - LW-LOAN-AMT IS ZERO OR NEGATIVE
+      *    2 = LW-ERR-INT-RATE   - LW-INT-RATE IS OUTSIDE THE ALLOWED RANGE
+      *    3 = LW-ERR-NBR-PMTS   - LW-NBR-PMTS IS ZERO
+      *    4 = LW-ERR-NO-RATE-HIST - LW-RATE-HIST-CTR IS ZERO
       *
         01  LOAN-WORK-AREA.
+           03  LW-ACCT-NBR             PIC  9(07).
            03  LW-LOAN-ERROR-FLAG      PIC  9(01)       COMP.
+               88  LW-NO-ERROR                 VALUE 0.
+               88  LW-ERR-LOAN-AMT              VALUE 1.
+               88  LW-ERR-INT-RATE              VALUE 2.
+               88  LW-ERR-NBR-PMTS              VALUE 3.
+               88  LW-ERR-NO-RATE-HIST          VALUE 4.
            03  LW-LOAN-AMT             PIC  9(06)V9(02) COMP.
            03  LW-INT-RATE             PIC  9(02)V9(02) COMP.
            03  LW-NBR-PMTS             PIC  9(03)       COMP.
            03  LW-PMT-AMT              PIC  9(06)V9(02) COMP.
-           03  LW-INT-PMT              PIC  9(01)V9(12) COMP.
+           03  LW-INT-PMT              PIC  9(06)V9(02) COMP.
            03  LW-TOTAL-PMTS           PIC  9(06)V9(02) COMP.
            03  LW-TOTAL-INT            PIC  9(06)V9(02) COMP.
+      *
+      *    PREPAYMENT / RECALCULATION FIELDS.  LW-PREPAY-PMT-NBR IS
+      *    THE PAYMENT NUMBER AS OF WHICH THE EXTRA PRINCIPAL IN
+      *    LW-PREPAY-AMT IS APPLIED; LW-REMAINING-BAL IS THE PRINCIPAL
+      *    BALANCE JUST AFTER THAT EXTRA PRINCIPAL IS APPLIED.  SEE
+      *    LNPREPAY FOR THE PARAGRAPH THAT USES THEM.
+      *
+           03  LW-PREPAY-PMT-NBR       PIC  9(03)       COMP.
+           03  LW-PREPAY-AMT           PIC  9(06)V9(02) COMP.
+           03  LW-REMAINING-BAL        PIC  9(06)V9(02) COMP.
+      *
+      *    ADJUSTABLE-RATE HISTORY.  EACH ENTRY GIVES THE RATE IN
+      *    EFFECT AND THE PAYMENT NUMBER IT FIRST APPLIES TO; ENTRY 1
+      *    NORMALLY BEGINS AT PAYMENT 1.  LNARM WALKS THIS TABLE TO
+      *    RE-AMORTIZE EACH RATE SEGMENT AND ROLL UP LW-TOTAL-INT AND
+      *    LW-TOTAL-PMTS ACROSS THE WHOLE LOAN LIFE.  LW-RATE-HIST-CTR
+      *    OF ZERO (A FIXED-RATE LOAN WITH NO HISTORY) IS A NORMAL,
+      *    EXPECTED VALUE, NOT AN EDGE CASE, SO THE OCCURS RANGE BELOW
+      *    STARTS AT 0, NOT 1.
+      *
+           03  LW-RATE-HIST-CTR        PIC  9(02)       COMP.
+           03  LW-RATE-HIST            OCCURS 0 TO 20 TIMES
+                                       DEPENDING ON LW-RATE-HIST-CTR
+                                       INDEXED BY LW-RH-NDX.
+               05  LW-RH-EFF-PMT-NBR   PIC  9(03)       COMP.
+               05  LW-RH-RATE          PIC  9(02)V9(02) COMP.
+      *
+      *    DELINQUENCY / LATE-FEE FIELDS.  LW-DUE-DATE AND
+      *    LW-PMT-RECEIVED-DATE ARE BOTH CCYYMMDD; LW-PMT-RECEIVED-DATE
+      *    OF ZERO MEANS NO PAYMENT HAS BEEN RECEIVED YET.
+      *    LW-PROCESS-DATE IS THE CURRENT RUN DATE (CCYYMMDD), SET BY
+      *    THE CALLER, SO LNLATEFE CAN TELL AN UNRECEIVED PAST-DUE
+      *    PAYMENT FROM ONE THAT SIMPLY ISN'T DUE YET.  LNLATEFE SETS
+      *    LW-PMT-STATUS AND, WHEN LATE, ADDS LW-LATE-FEE-AMT INTO
+      *    LW-TOTAL-PMTS.
+      *
+           03  LW-DUE-DATE             PIC  9(08).
+           03  LW-PMT-RECEIVED-DATE    PIC  9(08).
+           03  LW-PROCESS-DATE         PIC  9(08).
+           03  LW-PMT-STATUS           PIC  X(01).
+               88  LW-PMT-CURRENT              VALUE "C".
+               88  LW-PMT-LATE                 VALUE "L".
+           03  LW-LATE-FEE-AMT         PIC  9(04)V9(02) COMP.
