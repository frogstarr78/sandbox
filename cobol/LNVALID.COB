@@ -0,0 +1,79 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM:  LNVALID                                          *
+000040*    TITLE:    LOAN WORK AREA EDIT/VALIDATION ROUTINE            *
+000050*                                                                *
+000060******************************************************************
+000070* AUTHOR.         DATA PROCESSING - LOAN SYSTEMS.
+000080* INSTALLATION.   HOME OFFICE.
+000090* DATE-WRITTEN.   08/09/2026.
+000100* DATE-COMPILED.
+000110*
+000120*  REMARKS.  EDITS A POPULATED LOAN-WORK-AREA AND SETS
+000130*     LW-LOAN-ERROR-FLAG TO THE SPECIFIC CONDITION CODE FOUND
+000140*     (SEE LOANW.COB FOR THE CODE LIST) SO DATA ENTRY CAN BE
+000150*     TOLD EXACTLY WHAT WAS WRONG WITH A REJECTED LOAN RATHER
+000160*     THAN JUST "ERROR".  CHECKS ARE MADE IN A FIXED ORDER AND
+000170*     THE FIRST ONE FAILED WINS; CALL AGAIN AFTER CORRECTION TO
+000180*     FIND ANY FURTHER PROBLEM.
+000190*
+000200*     LW-LOAN-AMT IS AN UNSIGNED FIELD, SO A TRULY NEGATIVE
+000210*     AMOUNT CANNOT REACH THIS ROUTINE; THE ZERO-OR-LESS TEST
+000220*     BELOW STILL CATCHES ZERO, WHICH IS THE CASE THAT ACTUALLY
+000230*     OCCURS IN PRACTICE.
+000240*
+000250*  MODIFICATION HISTORY.
+000260*     08/09/2026  DPL  ORIGINAL PROGRAM.
+000270*
+000280 IDENTIFICATION DIVISION.
+000290 PROGRAM-ID.  LNVALID.
+000300 AUTHOR.      DATA PROCESSING - LOAN SYSTEMS.
+000310 INSTALLATION. HOME OFFICE.
+000320 DATE-WRITTEN. 08/09/2026.
+000330 DATE-COMPILED.
+000340
+000350 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SOURCE-COMPUTER.  IBM-370.
+000380 OBJECT-COMPUTER.  IBM-370.
+000390
+000400 DATA DIVISION.
+000410 WORKING-STORAGE SECTION.
+000420*
+000430*    ALLOWED INTEREST RATE RANGE.
+000440*
+000450 77  LV-MIN-RATE             PIC 9(02)V9(02) COMP VALUE 0.01.
+000460 77  LV-MAX-RATE             PIC 9(02)V9(02) COMP VALUE 25.00.
+000470
+000480 LINKAGE SECTION.
+000490 COPY LOANW.
+000500
+000510 PROCEDURE DIVISION USING LOAN-WORK-AREA.
+000520******************************************************************
+000530*    0000-MAINLINE.                                             *
+000540******************************************************************
+000550 0000-MAINLINE.
+000560     PERFORM 1000-VALIDATE-LOAN THRU 1000-EXIT.
+000570     GOBACK.
+000580
+000590******************************************************************
+000600*    1000-VALIDATE-LOAN  --  EDIT THE WORK AREA, FIRST FAILURE  *
+000610*    WINS.                                                     *
+000620******************************************************************
+000630 1000-VALIDATE-LOAN.
+000640     MOVE ZERO TO LW-LOAN-ERROR-FLAG.
+000650     IF LW-LOAN-AMT NOT > ZERO
+000660         SET LW-ERR-LOAN-AMT TO TRUE
+000670         GO TO 1000-EXIT
+000680     END-IF.
+000690     IF LW-INT-RATE < LV-MIN-RATE OR LW-INT-RATE > LV-MAX-RATE
+000700         SET LW-ERR-INT-RATE TO TRUE
+000710         GO TO 1000-EXIT
+000720     END-IF.
+000730     IF LW-NBR-PMTS = ZERO
+000740         SET LW-ERR-NBR-PMTS TO TRUE
+000750         GO TO 1000-EXIT
+000760     END-IF.
+000770     SET LW-NO-ERROR TO TRUE.
+000780 1000-EXIT.
+000790     EXIT.
