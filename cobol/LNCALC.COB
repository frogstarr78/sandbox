@@ -0,0 +1,93 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM:  LNCALC                                           *
+000040*    TITLE:    LOAN AMORTIZATION CALCULATION ENGINE             *
+000050*                                                                *
+000060******************************************************************
+000070* AUTHOR.         DATA PROCESSING - LOAN SYSTEMS.
+000080* INSTALLATION.   HOME OFFICE.
+000090* DATE-WRITTEN.   08/09/2026.
+000100* DATE-COMPILED.
+000110*
+000120*  REMARKS.  GIVEN A POPULATED LOAN-WORK-AREA (LW-LOAN-AMT,
+000130*     LW-INT-RATE AND LW-NBR-PMTS), COMPUTES THE LEVEL PAYMENT
+000140*     AMOUNT (LW-PMT-AMT) AND FULLY AMORTIZES THE LOAN TO
+000150*     PRODUCE LW-TOTAL-INT AND LW-TOTAL-PMTS.  ON RETURN,
+000160*     LW-INT-PMT HOLDS THE INTEREST PORTION OF THE FINAL
+000170*     PAYMENT APPLIED.  CALLED BY THE NIGHTLY LOAN BATCH AND
+000180*     BY ANY OTHER PROGRAM THAT NEEDS LOAN TOTALS DERIVED FROM
+000190*     THE WORK AREA RATHER THAN RECOMPUTING THEM INLINE.
+000200*
+000210*  MODIFICATION HISTORY.
+000220*     08/09/2026  DPL  ORIGINAL PROGRAM.
+000230*
+000240 IDENTIFICATION DIVISION.
+000250 PROGRAM-ID.  LNCALC.
+000260 AUTHOR.      DATA PROCESSING - LOAN SYSTEMS.
+000270 INSTALLATION. HOME OFFICE.
+000280 DATE-WRITTEN. 08/09/2026.
+000290 DATE-COMPILED.
+000300
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER.  IBM-370.
+000340 OBJECT-COMPUTER.  IBM-370.
+000350
+000360 DATA DIVISION.
+000370 WORKING-STORAGE SECTION.
+000380*
+000390*    WORKING FIELDS FOR THE AMORTIZATION LOOP.
+000400*
+000410 77  CALC-BALANCE            PIC 9(06)V9(02) COMP.
+000420 77  CALC-MONTHLY-RATE       PIC 9(01)V9(06) COMP.
+000430 77  CALC-PRINCIPAL          PIC 9(06)V9(02) COMP.
+000440 77  CALC-NEG-NBR-PMTS       PIC S9(03)      COMP.
+000450 77  CALC-PMT-CTR            PIC 9(03)       COMP.
+000460
+000470 LINKAGE SECTION.
+000480 COPY LOANW.
+000490
+000500 PROCEDURE DIVISION USING LOAN-WORK-AREA.
+000510******************************************************************
+000520*    0000-MAINLINE.                                             *
+000530******************************************************************
+000540 0000-MAINLINE.
+000550     PERFORM 1000-COMPUTE-PMT-AMT THRU 1000-EXIT.
+000560     PERFORM 2000-AMORTIZE-LOAN   THRU 2000-EXIT.
+000570     GOBACK.
+000580
+000590******************************************************************
+000600*    1000-COMPUTE-PMT-AMT  --  LEVEL PAYMENT FORMULA.           *
+000610******************************************************************
+000620 1000-COMPUTE-PMT-AMT.
+000630     COMPUTE CALC-MONTHLY-RATE ROUNDED =
+000640         LW-INT-RATE / 100 / 12.
+000650     COMPUTE CALC-NEG-NBR-PMTS = LW-NBR-PMTS * -1.
+000660     COMPUTE LW-PMT-AMT ROUNDED =
+000670         LW-LOAN-AMT * CALC-MONTHLY-RATE
+000680           / (1 - ((1 + CALC-MONTHLY-RATE) ** CALC-NEG-NBR-PMTS)).
+000690 1000-EXIT.
+000700     EXIT.
+000710
+000720******************************************************************
+000730*    2000-AMORTIZE-LOAN  --  WALK THE FULL PAYMENT SCHEDULE     *
+000740*    TO ACCUMULATE LW-TOTAL-INT AND DERIVE LW-TOTAL-PMTS.       *
+000750******************************************************************
+000760 2000-AMORTIZE-LOAN.
+000770     MOVE LW-LOAN-AMT TO CALC-BALANCE.
+000780     MOVE ZERO TO LW-TOTAL-INT.
+000790     PERFORM 2100-APPLY-PAYMENT THRU 2100-EXIT
+000800         VARYING CALC-PMT-CTR FROM 1 BY 1
+000810         UNTIL CALC-PMT-CTR > LW-NBR-PMTS.
+000820     COMPUTE LW-TOTAL-PMTS ROUNDED = LW-LOAN-AMT + LW-TOTAL-INT.
+000830 2000-EXIT.
+000840     EXIT.
+000850
+000860 2100-APPLY-PAYMENT.
+000870     COMPUTE LW-INT-PMT ROUNDED =
+000871         CALC-BALANCE * CALC-MONTHLY-RATE.
+000880     COMPUTE CALC-PRINCIPAL ROUNDED = LW-PMT-AMT - LW-INT-PMT.
+000890     SUBTRACT CALC-PRINCIPAL FROM CALC-BALANCE.
+000900     ADD LW-INT-PMT TO LW-TOTAL-INT.
+000910 2100-EXIT.
+000920     EXIT.
