@@ -0,0 +1,206 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM:  LNPPDRV                                          *
+000040*    TITLE:    PREPAYMENT RECALCULATION INQUIRY UTILITY         *
+000050*                                                                *
+000060******************************************************************
+000070* AUTHOR.         DATA PROCESSING - LOAN SYSTEMS.
+000080* INSTALLATION.   HOME OFFICE.
+000090* DATE-WRITTEN.   08/09/2026.
+000100* DATE-COMPILED.
+000110*
+000120*  REMARKS.  LETS A LOAN OFFICER KEY IN A STORED ACCOUNT NUMBER,
+000130*     A PAYMENT NUMBER AND AN EXTRA PRINCIPAL AMOUNT AT A
+000140*     TERMINAL, AND SEE WHAT THAT ONE-TIME PREPAYMENT DOES TO THE
+000150*     LOAN.  LOOKS THE ACCOUNT UP ON LOAN-MASTER, LOADS
+000160*     LOAN-WORK-AREA FROM IT THE SAME WAY LNBATCH DOES (INCLUDING
+000170*     ANY RATE HISTORY), CALLS LNARM OR LNCALC TO GET LW-PMT-AMT,
+000180*     THEN CALLS LNPREPAY AND DISPLAYS THE RECALCULATED REMAINING
+000190*     BALANCE, REMAINING PAYMENTS, TOTAL INTEREST AND TOTAL
+000200*     PAYMENTS.  NOTHING IS WRITTEN BACK TO LOAN-MASTER -- THIS
+000210*     IS AN INQUIRY, NOT A POSTING TRANSACTION.
+000220*
+000230*  MODIFICATION HISTORY.
+000240*     08/09/2026  DPL  ORIGINAL PROGRAM.
+000250*
+000260 IDENTIFICATION DIVISION.
+000270 PROGRAM-ID.  LNPPDRV.
+000280 AUTHOR.      DATA PROCESSING - LOAN SYSTEMS.
+000290 INSTALLATION. HOME OFFICE.
+000300 DATE-WRITTEN. 08/09/2026.
+000310 DATE-COMPILED.
+000320
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER.  IBM-370.
+000360 OBJECT-COMPUTER.  IBM-370.
+000370
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT LOAN-MASTER
+000410         ASSIGN TO "LOANMAST"
+000420         ORGANIZATION IS INDEXED
+000430         ACCESS MODE IS DYNAMIC
+000440         RECORD KEY IS LM-ACCT-NBR
+000450         FILE STATUS IS WS-LM-STATUS.
+000460
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  LOAN-MASTER
+000500     LABEL RECORD IS STANDARD.
+000510 COPY LOANMAST.
+000520
+000530 WORKING-STORAGE SECTION.
+000540*
+000550*    RUN CONTROL SWITCHES AND ENTRY FIELDS.
+000560*
+000570 77  WS-LM-STATUS            PIC  X(02)      VALUE "00".
+000580 77  WS-DONE-SWITCH          PIC  X(01)      VALUE "N".
+000590     88  WS-ALL-DONE                 VALUE "Y".
+000600 77  WS-FOUND-SWITCH         PIC  X(01)      VALUE "N".
+000610     88  WS-ACCOUNT-FOUND            VALUE "Y".
+000620 77  WS-ENTERED-ACCT-NBR     PIC  9(07).
+000630 77  WS-ENTERED-PMT-NBR      PIC  9(03).
+000640 77  WS-ENTERED-PREPAY-AMT   PIC  9(06)V9(02).
+000650 77  WS-DISP-REMAINING-BAL   PIC  ZZZ,ZZ9.99.
+000660 77  WS-DISP-TOTAL-INT       PIC  ZZZ,ZZ9.99.
+000670 77  WS-DISP-TOTAL-PMTS      PIC  ZZZ,ZZ9.99.
+000680 77  WS-DISP-NBR-PMTS        PIC  ZZZ9.
+000690
+000700 COPY LOANW.
+000710
+000720 PROCEDURE DIVISION.
+000730******************************************************************
+000740*    0000-MAINLINE.                                             *
+000750******************************************************************
+000760 0000-MAINLINE.
+000770     PERFORM 1000-INITIALIZE   THRU 1000-EXIT.
+000780     PERFORM 2000-RUN-ONE-ACCT THRU 2000-EXIT
+000790         UNTIL WS-ALL-DONE.
+000800     PERFORM 9000-TERMINATE    THRU 9000-EXIT.
+000810     GOBACK.
+000820
+000830******************************************************************
+000840*    1000-INITIALIZE  --  OPEN LOAN-MASTER FOR LOOKUP.           *
+000850******************************************************************
+000860 1000-INITIALIZE.
+000870     OPEN INPUT LOAN-MASTER.
+000880     IF WS-LM-STATUS NOT = "00"
+000890         DISPLAY "LNPPDRV - LOAN-MASTER OPEN FAILED, STATUS = "
+000900             WS-LM-STATUS
+000910         MOVE "Y" TO WS-DONE-SWITCH
+000920     END-IF.
+000930 1000-EXIT.
+000940     EXIT.
+000950
+000960******************************************************************
+000970*    2000-RUN-ONE-ACCT  --  LOOK UP ONE ACCOUNT, KEY THE         *
+000980*    PREPAYMENT, AND SHOW THE RECALCULATED RESULT.               *
+000990******************************************************************
+001000 2000-RUN-ONE-ACCT.
+001010     DISPLAY "ENTER ACCOUNT NUMBER (0 TO END): " WITH NO ADVANCING.
+001020     ACCEPT WS-ENTERED-ACCT-NBR.
+001030     IF WS-ENTERED-ACCT-NBR = ZERO
+001040         SET WS-ALL-DONE TO TRUE
+001050         GO TO 2000-EXIT
+001060     END-IF.
+001070     PERFORM 2100-LOOKUP-ACCOUNT THRU 2100-EXIT.
+001080     IF WS-ACCOUNT-FOUND
+001090         PERFORM 2500-LOAD-WORK-AREA THRU 2500-EXIT
+001100         IF LW-RATE-HIST-CTR > ZERO
+001110             CALL "LNARM" USING LOAN-WORK-AREA
+001120         ELSE
+001130             CALL "LNCALC" USING LOAN-WORK-AREA
+001140         END-IF
+001150         PERFORM 2600-GET-PREPAY-ENTRY THRU 2600-EXIT
+001160         CALL "LNPREPAY" USING LOAN-WORK-AREA
+001170         PERFORM 2700-SHOW-RESULT THRU 2700-EXIT
+001180     END-IF.
+001190 2000-EXIT.
+001200     EXIT.
+001210
+001220******************************************************************
+001230*    2100-LOOKUP-ACCOUNT  --  READ THE REQUESTED ACCOUNT.        *
+001240******************************************************************
+001250 2100-LOOKUP-ACCOUNT.
+001260     MOVE "N" TO WS-FOUND-SWITCH.
+001270     MOVE WS-ENTERED-ACCT-NBR TO LM-ACCT-NBR.
+001280     READ LOAN-MASTER
+001290         INVALID KEY
+001300             DISPLAY "LNPPDRV - ACCOUNT NOT FOUND: "
+001310                 WS-ENTERED-ACCT-NBR
+001320         NOT INVALID KEY
+001330             SET WS-ACCOUNT-FOUND TO TRUE
+001340     END-READ.
+001350 2100-EXIT.
+001360     EXIT.
+001370
+001380******************************************************************
+001390*    2500-LOAD-WORK-AREA  --  LOAD LOAN-WORK-AREA FROM THE       *
+001400*    MASTER RECORD JUST READ, COPYING ANY RATE HISTORY THE SAME  *
+001410*    WAY LNBATCH DOES.                                           *
+001420******************************************************************
+001430 2500-LOAD-WORK-AREA.
+001440     MOVE LM-ACCT-NBR     TO LW-ACCT-NBR.
+001450     MOVE LM-LOAN-AMT     TO LW-LOAN-AMT.
+001460     MOVE LM-INT-RATE     TO LW-INT-RATE.
+001470     MOVE LM-NBR-PMTS     TO LW-NBR-PMTS.
+001480     MOVE LM-RATE-HIST-CTR TO LW-RATE-HIST-CTR.
+001490     IF LW-RATE-HIST-CTR > ZERO
+001500         PERFORM 2550-COPY-ONE-RATE-ENTRY THRU 2550-EXIT
+001510             VARYING LM-RH-NDX FROM 1 BY 1
+001520             UNTIL LM-RH-NDX > LW-RATE-HIST-CTR
+001530     END-IF.
+001540 2500-EXIT.
+001550     EXIT.
+001560
+001570 2550-COPY-ONE-RATE-ENTRY.
+001580     SET LW-RH-NDX TO LM-RH-NDX.
+001590     MOVE LM-RH-EFF-PMT-NBR (LM-RH-NDX)
+001600         TO LW-RH-EFF-PMT-NBR (LW-RH-NDX).
+001610     MOVE LM-RH-RATE (LM-RH-NDX)
+001620         TO LW-RH-RATE (LW-RH-NDX).
+001630 2550-EXIT.
+001640     EXIT.
+001650
+001660******************************************************************
+001670*    2600-GET-PREPAY-ENTRY  --  KEY THE PAYMENT NUMBER AND EXTRA *
+001680*    PRINCIPAL AMOUNT FOR THE ONE-TIME PREPAYMENT.                *
+001690******************************************************************
+001700 2600-GET-PREPAY-ENTRY.
+001710     DISPLAY "PREPAYMENT EFFECTIVE AS OF PAYMENT NUMBER: "
+001720         WITH NO ADVANCING.
+001730     ACCEPT WS-ENTERED-PMT-NBR.
+001740     DISPLAY "EXTRA PRINCIPAL AMOUNT: " WITH NO ADVANCING.
+001750     ACCEPT WS-ENTERED-PREPAY-AMT.
+001760     MOVE WS-ENTERED-PMT-NBR    TO LW-PREPAY-PMT-NBR.
+001770     MOVE WS-ENTERED-PREPAY-AMT TO LW-PREPAY-AMT.
+001780 2600-EXIT.
+001790     EXIT.
+001800
+001810******************************************************************
+001820*    2700-SHOW-RESULT  --  DISPLAY THE RECALCULATED LOAN         *
+001830*    FIGURES AFTER THE PREPAYMENT.                                *
+001840******************************************************************
+001850 2700-SHOW-RESULT.
+001860     MOVE LW-REMAINING-BAL TO WS-DISP-REMAINING-BAL.
+001870     MOVE LW-NBR-PMTS      TO WS-DISP-NBR-PMTS.
+001880     MOVE LW-TOTAL-INT     TO WS-DISP-TOTAL-INT.
+001890     MOVE LW-TOTAL-PMTS    TO WS-DISP-TOTAL-PMTS.
+001900     DISPLAY "LNPPDRV - ACCOUNT " WS-ENTERED-ACCT-NBR
+001910         " BALANCE AFTER PREPAYMENT: " WS-DISP-REMAINING-BAL.
+001920     DISPLAY "          REMAINING PAYMENTS: " WS-DISP-NBR-PMTS
+001930         "  REMAINING INTEREST: " WS-DISP-TOTAL-INT.
+001940     DISPLAY "          TOTAL OF REMAINING PAYMENTS: "
+001950         WS-DISP-TOTAL-PMTS.
+001960 2700-EXIT.
+001970     EXIT.
+001980
+001990******************************************************************
+002000*    9000-TERMINATE.                                            *
+002010******************************************************************
+002020 9000-TERMINATE.
+002030     CLOSE LOAN-MASTER.
+002040     DISPLAY "LNPPDRV - SESSION ENDED.".
+002050 9000-EXIT.
+002060     EXIT.
