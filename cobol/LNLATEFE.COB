@@ -0,0 +1,86 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM:  LNLATEFE                                         *
+000040*    TITLE:    DELINQUENCY DETECTION AND LATE-FEE ASSESSMENT    *
+000050*                                                                *
+000060******************************************************************
+000070* AUTHOR.         DATA PROCESSING - LOAN SYSTEMS.
+000080* INSTALLATION.   HOME OFFICE.
+000090* DATE-WRITTEN.   08/09/2026.
+000100* DATE-COMPILED.
+000110*
+000120*  REMARKS.  IF A PAYMENT HAS BEEN RECEIVED (LW-PMT-RECEIVED-DATE
+000130*     NOT ZERO), COMPARES IT TO LW-DUE-DATE (BOTH CCYYMMDD, SO A
+000140*     STRAIGHT NUMERIC COMPARE TELLS EARLY/ON-TIME FROM LATE).
+000150*     IF NO PAYMENT HAS BEEN RECEIVED YET, COMPARES LW-PROCESS-
+000160*     DATE TO LW-DUE-DATE INSTEAD, SO AN ACCOUNT THAT IS PAST
+000170*     DUE WITH NOTHING RECEIVED AT ALL IS CORRECTLY FLAGGED
+000180*     DELINQUENT RATHER THAN TREATED AS ON TIME.  SETS
+000190*     LW-PMT-STATUS AND, FOR A LATE PAYMENT, ASSESSES THE
+000200*     STANDARD LATE FEE INTO LW-LATE-FEE-AMT AND ADDS IT INTO
+000210*     LW-TOTAL-PMTS SO THE LOAN'S TOTALS REFLECT THE FEE WITHOUT
+000220*     A SEPARATE SPREADSHEET.
+000230*
+000240*  MODIFICATION HISTORY.
+000250*     08/09/2026  DPL  ORIGINAL PROGRAM.
+000260*     08/09/2026  DPL  AN UNRECEIVED PAYMENT NO LONGER COMPARES
+000270*                      AS ON TIME; IT IS NOW JUDGED AGAINST
+000280*                      LW-PROCESS-DATE SO A PAST-DUE ACCOUNT
+000290*                      WITH NO PAYMENT AT ALL IS FLAGGED LATE.
+000300*
+000310 IDENTIFICATION DIVISION.
+000320 PROGRAM-ID.  LNLATEFE.
+000330 AUTHOR.      DATA PROCESSING - LOAN SYSTEMS.
+000340 INSTALLATION. HOME OFFICE.
+000350 DATE-WRITTEN. 08/09/2026.
+000360 DATE-COMPILED.
+000370
+000380 ENVIRONMENT DIVISION.
+000390 CONFIGURATION SECTION.
+000400 SOURCE-COMPUTER.  IBM-370.
+000410 OBJECT-COMPUTER.  IBM-370.
+000420
+000430 DATA DIVISION.
+000440 WORKING-STORAGE SECTION.
+000450*
+000460*    STANDARD LATE FEE.
+000470*
+000480 77  LF-STANDARD-FEE          PIC 9(04)V9(02) COMP VALUE 25.00.
+000490
+000500 LINKAGE SECTION.
+000510 COPY LOANW.
+000520
+000530 PROCEDURE DIVISION USING LOAN-WORK-AREA.
+000540******************************************************************
+000550*    0000-MAINLINE.                                             *
+000560******************************************************************
+000570 0000-MAINLINE.
+000580     PERFORM 1000-ASSESS-LATE-FEE THRU 1000-EXIT.
+000590     GOBACK.
+000600
+000610******************************************************************
+000620*    1000-ASSESS-LATE-FEE  --  FLAG DELINQUENCY AND ADD THE FEE *
+000630*    TO THE LOAN'S TOTALS.                                      *
+000640******************************************************************
+000650 1000-ASSESS-LATE-FEE.
+000660     IF LW-PMT-RECEIVED-DATE = ZERO
+000670         IF LW-PROCESS-DATE > LW-DUE-DATE
+000680             SET LW-PMT-LATE TO TRUE
+000690         ELSE
+000700             SET LW-PMT-CURRENT TO TRUE
+000710         END-IF
+000720     ELSE
+000730         IF LW-PMT-RECEIVED-DATE > LW-DUE-DATE
+000740             SET LW-PMT-LATE TO TRUE
+000750         ELSE
+000760             SET LW-PMT-CURRENT TO TRUE
+000770         END-IF
+000780     END-IF.
+000790     IF LW-PMT-LATE
+000800         MOVE LF-STANDARD-FEE TO LW-LATE-FEE-AMT
+000810         ADD LF-STANDARD-FEE TO LW-TOTAL-PMTS
+000820     ELSE
+000830         MOVE ZERO TO LW-LATE-FEE-AMT
+000840     END-IF.
+000850 1000-EXIT.
+000860     EXIT.
