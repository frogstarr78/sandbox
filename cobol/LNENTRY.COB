@@ -0,0 +1,270 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM:  LNENTRY                                          *
+000040*    TITLE:    ONLINE NEW LOAN ENTRY MAINTENANCE SCREEN         *
+000050*                                                                *
+000060******************************************************************
+000070* AUTHOR.         DATA PROCESSING - LOAN SYSTEMS.
+000080* INSTALLATION.   HOME OFFICE.
+000090* DATE-WRITTEN.   08/09/2026.
+000100* DATE-COMPILED.
+000110*
+000120*  REMARKS.  LETS A LOAN OFFICER KEY IN A NEW ACCOUNT NUMBER,
+000130*     BORROWER NAME AND ID, LOAN AMOUNT, INTEREST RATE AND
+000140*     NUMBER OF PAYMENTS AT A TERMINAL.  THE ENTRY IS EDITED BY
+000150*     LNVALID BEFORE IT IS ACCEPTED; ON A FAILED EDIT THE ERROR
+000160*     IS SHOWN ON THE SCREEN AND THE OFFICER RE-KEYS THE LOAN
+000170*     DATA.  ONCE THE LOAN PASSES EDIT, LNCALC COMPUTES THE
+000180*     LEVEL PAYMENT AMOUNT, THE OFFICER SEES AND CONFIRMS IT,
+000190*     AND THE NEW ACCOUNT IS WRITTEN TO LOAN-MASTER -- THE SAME
+000200*     EDIT AND CALCULATION ENTRY POINTS USED BY THE NIGHTLY
+000210*     BATCH, SO AN ONLINE-ENTERED LOAN IS NEVER HELD TO A
+000220*     DIFFERENT STANDARD THAN A BATCH-LOADED ONE.
+000230*
+000240*  MODIFICATION HISTORY.
+000250*     08/09/2026  DPL  ORIGINAL PROGRAM.
+000255*     08/09/2026  DPL  A DUPLICATE-KEY WRITE NOW RE-DISPLAYS THE
+000256*                      ENTRY SCREEN WITH ITS MESSAGE INSTEAD OF
+000257*                      SILENTLY DROPPING THE ENTRY.
+000258*     08/09/2026  DPL  NOW ZEROES/CURRENTS THE NEW DELINQUENCY
+000259*                      FIELDS EXPLICITLY SO A NEW ACCOUNT DOESN'T
+000260*                      CARRY WHATEVER WAS LEFT IN THAT PART OF
+000261*                      THE RECORD AREA.
+000262*     08/09/2026  DPL  ALSO ZEROES LM-RATE-HIST-CTR FOR THE SAME
+000263*                      REASON -- A NEW LOAN STARTS WITH NO RATE
+000264*                      HISTORY RATHER THAN WHATEVER WAS LEFT IN
+000265*                      THE RECORD AREA.
+000266*
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID.  LNENTRY.
+000290 AUTHOR.      DATA PROCESSING - LOAN SYSTEMS.
+000300 INSTALLATION. HOME OFFICE.
+000310 DATE-WRITTEN. 08/09/2026.
+000320 DATE-COMPILED.
+000330
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER.  IBM-370.
+000370 OBJECT-COMPUTER.  IBM-370.
+000380 SPECIAL-NAMES.
+000390     CRT STATUS IS WS-CRT-STATUS.
+000400
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT LOAN-MASTER
+000440         ASSIGN TO "LOANMAST"
+000450         ORGANIZATION IS INDEXED
+000460         ACCESS MODE IS DYNAMIC
+000470         RECORD KEY IS LM-ACCT-NBR
+000480         FILE STATUS IS WS-LM-STATUS.
+000490
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  LOAN-MASTER
+000530     LABEL RECORD IS STANDARD.
+000540 COPY LOANMAST.
+000550
+000560 WORKING-STORAGE SECTION.
+000570*
+000580*    RUN CONTROL SWITCHES.
+000590*
+000600 77  WS-LM-STATUS            PIC  X(02)      VALUE "00".
+000610 77  WS-CRT-STATUS           PIC  9(04)           VALUE ZERO.
+000620 77  WS-DONE-SWITCH          PIC  X(01)      VALUE "N".
+000630     88  WS-ALL-DONE                 VALUE "Y".
+000640 77  WS-ACCEPTED-SWITCH      PIC  X(01)      VALUE "N".
+000650     88  WS-ENTRY-ACCEPTED           VALUE "Y".
+000655 77  WS-WRITTEN-SWITCH       PIC  X(01)      VALUE "N".
+000656     88  WS-ACCOUNT-WRITTEN          VALUE "Y".
+000660*
+000670*    SCREEN ENTRY FIELDS.  THESE ARE MOVED INTO LOAN-WORK-AREA
+000680*    AND LOAN-MASTER-RECORD ONLY AFTER THE LOAN PASSES EDIT.
+000690*
+000700 77  SE-ACCT-NBR             PIC  9(07).
+000710 77  SE-BORROWER-NAME        PIC  X(30).
+000720 77  SE-BORROWER-ID          PIC  X(11).
+000730 77  SE-ORIGINATION-DATE     PIC  9(08).
+000740 77  SE-LOAN-AMT             PIC  9(06)V9(02).
+000750 77  SE-INT-RATE             PIC  9(02)V9(02).
+000760 77  SE-NBR-PMTS             PIC  9(03).
+000770 77  SE-PMT-AMT-DISP         PIC  ZZZ,ZZ9.99.
+000780 77  SE-MESSAGE              PIC  X(40)      VALUE SPACES.
+000790 77  SE-CONFIRM              PIC  X(01)      VALUE SPACE.
+000800
+000810 COPY LOANW.
+000820
+000830 SCREEN SECTION.
+000840 01  ENTRY-SCREEN.
+000850     03  BLANK SCREEN.
+000860     03  LINE 01 COLUMN 25 VALUE "NEW LOAN ENTRY".
+000870     03  LINE 03 COLUMN 05 VALUE "ACCOUNT NUMBER. . . .".
+000880     03  LINE 03 COLUMN 27 PIC 9(07) USING SE-ACCT-NBR.
+000890     03  LINE 04 COLUMN 05 VALUE "BORROWER NAME . . . .".
+000900     03  LINE 04 COLUMN 27 PIC X(30) USING SE-BORROWER-NAME.
+000910     03  LINE 05 COLUMN 05 VALUE "BORROWER ID . . . . .".
+000920     03  LINE 05 COLUMN 27 PIC X(11) USING SE-BORROWER-ID.
+000930     03  LINE 06 COLUMN 05 VALUE "ORIGINATION DATE. . .".
+000940     03  LINE 06 COLUMN 27 PIC 9(08) USING SE-ORIGINATION-DATE.
+000950     03  LINE 07 COLUMN 05 VALUE "LOAN AMOUNT . . . . .".
+000960     03  LINE 07 COLUMN 27 PIC 9(06)V9(02) USING SE-LOAN-AMT.
+000970     03  LINE 08 COLUMN 05 VALUE "INTEREST RATE . . . .".
+000980     03  LINE 08 COLUMN 27 PIC 9(02)V9(02) USING SE-INT-RATE.
+000990     03  LINE 09 COLUMN 05 VALUE "NUMBER OF PAYMENTS. .".
+001000     03  LINE 09 COLUMN 27 PIC 9(03) USING SE-NBR-PMTS.
+001010     03  LINE 12 COLUMN 05 PIC X(40) FROM SE-MESSAGE.
+001020
+001030 01  CONFIRM-SCREEN.
+001040     03  LINE 14 COLUMN 05 VALUE "COMPUTED PAYMENT AMOUNT:".
+001050     03  LINE 14 COLUMN 31 PIC ZZZ,ZZ9.99 FROM SE-PMT-AMT-DISP.
+001060     03  LINE 16 COLUMN 05 VALUE "ACCEPT THIS LOAN (Y/N)?".
+001070     03  LINE 16 COLUMN 30 PIC X(01) USING SE-CONFIRM.
+001080
+001090 PROCEDURE DIVISION.
+001100******************************************************************
+001110*    0000-MAINLINE.                                             *
+001120******************************************************************
+001130 0000-MAINLINE.
+001140     PERFORM 1000-INITIALIZE  THRU 1000-EXIT.
+001150     PERFORM 2000-ENTER-LOAN  THRU 2000-EXIT
+001160         UNTIL WS-ALL-DONE.
+001170     PERFORM 9000-TERMINATE   THRU 9000-EXIT.
+001180     GOBACK.
+001190
+001200******************************************************************
+001210*    1000-INITIALIZE  --  OPEN LOAN-MASTER, CREATING IT IF THIS  *
+001220*    IS THE VERY FIRST ACCOUNT EVER ENTERED.                    *
+001230******************************************************************
+001240 1000-INITIALIZE.
+001250     OPEN I-O LOAN-MASTER.
+001260     IF WS-LM-STATUS = "35"
+001270         OPEN OUTPUT LOAN-MASTER
+001280         CLOSE LOAN-MASTER
+001290         OPEN I-O LOAN-MASTER
+001300     END-IF.
+001310     IF WS-LM-STATUS NOT = "00"
+001320         DISPLAY "LNENTRY - LOAN-MASTER OPEN FAILED, STATUS = "
+001330             WS-LM-STATUS
+001340         MOVE "Y" TO WS-DONE-SWITCH
+001350     END-IF.
+001360 1000-EXIT.
+001370     EXIT.
+001380
+001390******************************************************************
+001400*    2000-ENTER-LOAN  --  KEY, EDIT AND CONFIRM ONE NEW LOAN.    *
+001410******************************************************************
+001420 2000-ENTER-LOAN.
+001430     MOVE "N" TO WS-WRITTEN-SWITCH.
+001440     MOVE SPACES TO SE-MESSAGE.
+001450     PERFORM 2050-GET-ONE-ENTRY THRU 2050-EXIT
+001460         UNTIL WS-ACCOUNT-WRITTEN OR WS-ALL-DONE.
+001500 2000-EXIT.
+001510     EXIT.
+001520
+001530 2050-GET-ONE-ENTRY.
+001540     MOVE "N" TO WS-ACCEPTED-SWITCH.
+001550     DISPLAY ENTRY-SCREEN.
+001560     ACCEPT ENTRY-SCREEN.
+001565     PERFORM 2100-EDIT-ENTRY THRU 2100-EXIT.
+001567     IF WS-ENTRY-ACCEPTED
+001568         PERFORM 2800-ADD-ACCOUNT THRU 2800-EXIT
+001569     END-IF.
+001570 2050-EXIT.
+001580     EXIT.
+001590
+001600******************************************************************
+001610*    2100-EDIT-ENTRY  --  LOAD THE WORK AREA, RUN LNVALID, AND   *
+001620*    ON A CLEAN EDIT SHOW THE COMPUTED PAYMENT FOR CONFIRMATION. *
+001630******************************************************************
+001640 2100-EDIT-ENTRY.
+001650     MOVE SE-ACCT-NBR     TO LW-ACCT-NBR.
+001660     MOVE SE-LOAN-AMT     TO LW-LOAN-AMT.
+001670     MOVE SE-INT-RATE     TO LW-INT-RATE.
+001680     MOVE SE-NBR-PMTS     TO LW-NBR-PMTS.
+001690     CALL "LNVALID" USING LOAN-WORK-AREA.
+001700     IF LW-NO-ERROR
+001710         CALL "LNCALC" USING LOAN-WORK-AREA
+001720         MOVE LW-PMT-AMT TO SE-PMT-AMT-DISP
+001730         DISPLAY CONFIRM-SCREEN
+001740         ACCEPT CONFIRM-SCREEN
+001750         IF SE-CONFIRM = "Y" OR SE-CONFIRM = "y"
+001760             SET WS-ENTRY-ACCEPTED TO TRUE
+001770         ELSE
+001780             MOVE "ENTRY NOT ACCEPTED -- RE-KEY THE LOAN."
+001790                 TO SE-MESSAGE
+001800         END-IF
+001810     ELSE
+001820         PERFORM 2200-SHOW-EDIT-ERROR THRU 2200-EXIT
+001830     END-IF.
+001840 2100-EXIT.
+001850     EXIT.
+001860
+001870 2200-SHOW-EDIT-ERROR.
+001880     IF LW-ERR-LOAN-AMT
+001890         MOVE "LOAN AMOUNT MUST BE GREATER THAN ZERO."
+001900             TO SE-MESSAGE
+001910     ELSE
+001920         IF LW-ERR-INT-RATE
+001930             MOVE "INTEREST RATE IS OUTSIDE THE ALLOWED RANGE."
+001940                 TO SE-MESSAGE
+001950         ELSE
+001960             MOVE "NUMBER OF PAYMENTS MUST BE GREATER THAN ZERO."
+001970                 TO SE-MESSAGE
+001980         END-IF
+001990     END-IF.
+002000 2200-EXIT.
+002010     EXIT.
+002020
+002030******************************************************************
+002040*    2800-ADD-ACCOUNT  --  WRITE THE NEW LOAN TO LOAN-MASTER.    *
+002050******************************************************************
+002060 2800-ADD-ACCOUNT.
+002070     MOVE SE-ACCT-NBR         TO LM-ACCT-NBR.
+002080     MOVE SE-BORROWER-NAME    TO LM-BORROWER-NAME.
+002090     MOVE SE-BORROWER-ID      TO LM-BORROWER-ID.
+002100     MOVE SE-ORIGINATION-DATE TO LM-ORIGINATION-DATE.
+002110     MOVE SE-LOAN-AMT         TO LM-LOAN-AMT.
+002120     MOVE SE-INT-RATE         TO LM-INT-RATE.
+002130     MOVE SE-NBR-PMTS         TO LM-NBR-PMTS.
+002140     SET LM-STATUS-ACTIVE     TO TRUE.
+002150     MOVE LW-TOTAL-PMTS       TO LM-TOTAL-PMTS.
+002160     MOVE LW-TOTAL-INT        TO LM-TOTAL-INT.
+002161     MOVE ZERO                TO LM-DUE-DATE.
+002162     MOVE ZERO                TO LM-PMT-RECEIVED-DATE.
+002163     MOVE ZERO                TO LM-LATE-FEE-AMT.
+002164     SET LM-PMT-CURRENT       TO TRUE.
+002165     MOVE ZERO                TO LM-RATE-HIST-CTR.
+002170     WRITE LOAN-MASTER-RECORD
+002180         INVALID KEY
+002190             MOVE "ACCOUNT ALREADY EXISTS -- RE-KEY THE LOAN."
+002200                 TO SE-MESSAGE
+002220     END-WRITE.
+002225     IF WS-LM-STATUS = "00"
+002230         SET WS-ACCOUNT-WRITTEN TO TRUE
+002240         DISPLAY "LNENTRY - ACCOUNT " SE-ACCT-NBR " ADDED."
+002250         PERFORM 2900-ASK-ANOTHER THRU 2900-EXIT
+002260     END-IF.
+002270 2800-EXIT.
+002280     EXIT.
+002290
+002300******************************************************************
+002310*    2900-ASK-ANOTHER  --  LET THE OFFICER ENTER ANOTHER LOAN OR *
+002320*    END THE SESSION.                                           *
+002330******************************************************************
+002340 2900-ASK-ANOTHER.
+002350     MOVE SPACE TO SE-CONFIRM.
+002360     DISPLAY "ENTER ANOTHER LOAN (Y/N)? " WITH NO ADVANCING.
+002370     ACCEPT SE-CONFIRM.
+002380     IF SE-CONFIRM NOT = "Y" AND SE-CONFIRM NOT = "y"
+002390         SET WS-ALL-DONE TO TRUE
+002400     END-IF.
+002410 2900-EXIT.
+002420     EXIT.
+002430
+002440******************************************************************
+002450*    9000-TERMINATE.                                            *
+002460******************************************************************
+002470 9000-TERMINATE.
+002480     CLOSE LOAN-MASTER.
+002490     DISPLAY "LNENTRY - SESSION ENDED.".
+002500 9000-EXIT.
+002510     EXIT.
