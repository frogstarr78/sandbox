@@ -0,0 +1,123 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM:  LNARM                                            *
+000040*    TITLE:    ADJUSTABLE-RATE LOAN RE-AMORTIZATION             *
+000050*                                                                *
+000060******************************************************************
+000070* AUTHOR.         DATA PROCESSING - LOAN SYSTEMS.
+000080* INSTALLATION.   HOME OFFICE.
+000090* DATE-WRITTEN.   08/09/2026.
+000100* DATE-COMPILED.
+000110*
+000120*  REMARKS.  REPROCESSES AN ARM LOAN ACROSS ITS FULL RATE
+000130*     HISTORY (LW-RATE-HIST).  FOR EACH RATE SEGMENT IT
+000140*     RECOMPUTES THE LEVEL PAYMENT FOR THE REMAINING BALANCE
+000150*     AND REMAINING TERM AT THAT SEGMENT'S RATE, APPLIES THAT
+000160*     SEGMENT'S PAYMENTS, AND ROLLS THE INTEREST FORWARD, SO
+000170*     LW-TOTAL-INT AND LW-TOTAL-PMTS REFLECT THE LOAN'S WHOLE
+000180*     HISTORY AND NOT JUST THE RATE CURRENTLY IN LW-INT-RATE.
+000190*     LW-PMT-AMT IS LEFT HOLDING THE PAYMENT AMOUNT FOR THE
+000200*     FINAL (CURRENT) SEGMENT.
+000205*
+000206*     A LOAN CALLED IN WITH NO RATE HISTORY AT ALL
+000207*     (LW-RATE-HIST-CTR ZERO) HAS NOTHING TO WALK, SO
+000208*     0000-MAINLINE SETS LW-ERR-NO-RATE-HIST AND RETURNS WITHOUT
+000209*     TOUCHING LW-PMT-AMT, LW-TOTAL-INT, OR LW-TOTAL-PMTS RATHER
+000210*     THAN LEAVING THEM AT WHATEVER WAS IN STORAGE.
+000211*
+000220*  MODIFICATION HISTORY.
+000230*     08/09/2026  DPL  ORIGINAL PROGRAM.
+000235*     08/09/2026  DPL  GUARD AGAINST AN EMPTY RATE HISTORY
+000236*                      INSTEAD OF RETURNING AN UNINITIALIZED
+000237*                      PAYMENT AMOUNT.
+000240*
+000250 IDENTIFICATION DIVISION.
+000260 PROGRAM-ID.  LNARM.
+000270 AUTHOR.      DATA PROCESSING - LOAN SYSTEMS.
+000280 INSTALLATION. HOME OFFICE.
+000290 DATE-WRITTEN. 08/09/2026.
+000300 DATE-COMPILED.
+000310
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER.  IBM-370.
+000350 OBJECT-COMPUTER.  IBM-370.
+000360
+000370 DATA DIVISION.
+000380 WORKING-STORAGE SECTION.
+000390*
+000400*    WORKING FIELDS FOR THE SEGMENT-BY-SEGMENT WALK.
+000410*
+000420 77  ARM-BALANCE             PIC 9(06)V9(02) COMP.
+000430 77  ARM-MONTHLY-RATE        PIC 9(01)V9(06) COMP.
+000440 77  ARM-INTEREST            PIC 9(06)V9(02) COMP.
+000450 77  ARM-PRINCIPAL           PIC 9(06)V9(02) COMP.
+000460 77  ARM-PMT-AMT             PIC 9(06)V9(02) COMP.
+000470 77  ARM-SEG-END-PMT         PIC 9(03)       COMP.
+000480 77  ARM-SEG-REM-PMTS        PIC 9(03)       COMP.
+000490 77  ARM-NEG-REM-PMTS        PIC S9(03)      COMP.
+000500 77  ARM-PMT-CTR             PIC 9(03)       COMP.
+000510
+000520 LINKAGE SECTION.
+000530 COPY LOANW.
+000540
+000550 PROCEDURE DIVISION USING LOAN-WORK-AREA.
+000560******************************************************************
+000570*    0000-MAINLINE.                                             *
+000580******************************************************************
+000590 0000-MAINLINE.
+000595     IF LW-RATE-HIST-CTR = ZERO
+000596         SET LW-ERR-NO-RATE-HIST TO TRUE
+000597         GOBACK
+000598     END-IF.
+000599     SET LW-NO-ERROR TO TRUE.
+000600     MOVE LW-LOAN-AMT TO ARM-BALANCE.
+000610     MOVE ZERO TO LW-TOTAL-INT.
+000620     PERFORM 1000-PROCESS-SEGMENT THRU 1000-EXIT
+000630         VARYING LW-RH-NDX FROM 1 BY 1
+000640         UNTIL LW-RH-NDX > LW-RATE-HIST-CTR.
+000650     MOVE ARM-PMT-AMT TO LW-PMT-AMT.
+000660     COMPUTE LW-TOTAL-PMTS ROUNDED = LW-LOAN-AMT + LW-TOTAL-INT.
+000670     GOBACK.
+000680
+000690******************************************************************
+000700*    1000-PROCESS-SEGMENT  --  RE-AMORTIZE ONE RATE SEGMENT.    *
+000710******************************************************************
+000720 1000-PROCESS-SEGMENT.
+000730     COMPUTE ARM-MONTHLY-RATE ROUNDED =
+000740         LW-RH-RATE (LW-RH-NDX) / 100 / 12.
+000750     PERFORM 1100-DETERMINE-SEG-END THRU 1100-EXIT.
+000760     COMPUTE ARM-SEG-REM-PMTS =
+000770         ARM-SEG-END-PMT - LW-RH-EFF-PMT-NBR (LW-RH-NDX) + 1.
+000780     COMPUTE ARM-NEG-REM-PMTS = ARM-SEG-REM-PMTS * -1.
+000790     COMPUTE ARM-PMT-AMT ROUNDED =
+000800         ARM-BALANCE * ARM-MONTHLY-RATE
+000810           / (1 - ((1 + ARM-MONTHLY-RATE) ** ARM-NEG-REM-PMTS)).
+000820     PERFORM 1200-APPLY-SEG-PMT THRU 1200-EXIT
+000830         VARYING ARM-PMT-CTR FROM 1 BY 1
+000840         UNTIL ARM-PMT-CTR > ARM-SEG-REM-PMTS.
+000850 1000-EXIT.
+000860     EXIT.
+000870
+000880******************************************************************
+000890*    1100-DETERMINE-SEG-END  --  LAST PAYMENT NUMBER COVERED    *
+000900*    BY THE CURRENT RATE SEGMENT.                               *
+000910******************************************************************
+000920 1100-DETERMINE-SEG-END.
+000930     IF LW-RH-NDX = LW-RATE-HIST-CTR
+000940         MOVE LW-NBR-PMTS TO ARM-SEG-END-PMT
+000950     ELSE
+000960         COMPUTE ARM-SEG-END-PMT =
+000970             LW-RH-EFF-PMT-NBR (LW-RH-NDX + 1) - 1
+000980     END-IF.
+000990 1100-EXIT.
+001000     EXIT.
+001010
+001020 1200-APPLY-SEG-PMT.
+001030     COMPUTE ARM-INTEREST ROUNDED =
+001031         ARM-BALANCE * ARM-MONTHLY-RATE.
+001040     COMPUTE ARM-PRINCIPAL ROUNDED = ARM-PMT-AMT - ARM-INTEREST.
+001050     SUBTRACT ARM-PRINCIPAL FROM ARM-BALANCE.
+001060     ADD ARM-INTEREST TO LW-TOTAL-INT.
+001070 1200-EXIT.
+001080     EXIT.
