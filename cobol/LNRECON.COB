@@ -0,0 +1,243 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM:  LNRECON                                          *
+000040*    TITLE:    LOAN TOTALS RECONCILIATION REPORT                *
+000050*                                                                *
+000060******************************************************************
+000070* AUTHOR.         DATA PROCESSING - LOAN SYSTEMS.
+000080* INSTALLATION.   HOME OFFICE.
+000090* DATE-WRITTEN.   08/09/2026.
+000100* DATE-COMPILED.
+000110*
+000120*  REMARKS.  WALKS THE LOAN-MASTER PORTFOLIO AND, FOR EACH
+000130*     ACCOUNT, INDEPENDENTLY RE-DERIVES THE EXPECTED LIFE-OF-LOAN
+000140*     PRINCIPAL AND INTEREST TOTALS FROM LM-LOAN-AMT, LM-INT-RATE
+000150*     AND LM-NBR-PMTS USING A CLOSED-FORM PMT-AMT TIMES NBR-PMTS
+000160*     CHECK -- IT DOES NOT CALL LNCALC, NOR DOES IT WALK THE SAME
+000170*     PAYMENT-BY-PAYMENT BALANCE LOOP LNCALC USES, SO ROUNDING
+000180*     DRIFT BETWEEN THE TWO PATHS SURFACES AS A REAL MISMATCH
+000190*     RATHER THAN BEING MASKED BY RE-RUNNING LNCALC'S OWN
+000200*     ARITHMETIC -- AND COMPARES THAT EXPECTED FIGURE TO
+000210*     LM-TOTAL-PMTS AND LM-TOTAL-INT AS LAST POSTED BY LNBATCH.
+000220*     ANY ACCOUNT WHERE THE STORED AND EXPECTED TOTALS DISAGREE
+000230*     IS WRITTEN TO THE RECONCILIATION REPORT SO OPERATIONS CAN
+000240*     TELL A LOAN THAT NEEDS REBATCHING FROM ONE THAT DOES NOT.
+000250*
+000260*     THE CLOSED-FORM CHECK ASSUMES A SINGLE FLAT RATE FOR THE
+000270*     WHOLE TERM, SO IT DOES NOT APPLY TO AN ADJUSTABLE-RATE LOAN
+000280*     (LM-RATE-HIST-CTR NOT ZERO) -- LNBATCH POSTS SUCH A LOAN'S
+000290*     TOTALS FROM LNARM'S SEGMENT-BY-SEGMENT WALK OF ITS ACTUAL
+000300*     RATE HISTORY, WHICH LEGITIMATELY DIFFERS FROM A FLAT-RATE
+000310*     FIGURE FOR REASONS THAT HAVE NOTHING TO DO WITH ROUNDING
+000320*     DRIFT.  RE-DERIVING A RATE-HISTORY-AWARE EXPECTED TOTAL
+000330*     HERE WOULD JUST BE A SECOND COPY OF LNARM'S OWN SEGMENT
+000340*     WALK, DEFEATING THE POINT OF A GENUINELY INDEPENDENT CHECK,
+000350*     SO 2000-RECONCILE-LOAN SKIPS THE COMPARISON FOR THESE
+000360*     ACCOUNTS AND COUNTS THEM SEPARATELY ON THE SUMMARY LINE
+000370*     INSTEAD OF REPORTING THEM AS A MISMATCH EVERY RUN.
+000380*
+000390*  MODIFICATION HISTORY.
+000400*     08/09/2026  DPL  ORIGINAL PROGRAM.
+000410*     08/09/2026  DPL  REPLACED THE PAYMENT-BY-PAYMENT LOOP WITH A
+000420*                      CLOSED-FORM PMT-AMT TIMES NBR-PMTS CHECK SO
+000430*                      THIS IS A GENUINELY DIFFERENT ARITHMETIC
+000440*                      PATH FROM LNCALC, NOT JUST A SEPARATE COPY
+000450*                      OF THE SAME ONE.
+000460*     08/09/2026  DPL  2000-RECONCILE-LOAN NOW SKIPS THE CLOSED-
+000470*                      FORM CHECK FOR AN ADJUSTABLE-RATE LOAN
+000480*                      (LM-RATE-HIST-CTR NOT ZERO) AND COUNTS IT
+000490*                      ON A NEW RS-SKIPPED-CTR LINE INSTEAD,
+000500*                      RATHER THAN REPORTING A FALSE MISMATCH
+000510*                      EVERY RUN.
+000520*
+000530 IDENTIFICATION DIVISION.
+000540 PROGRAM-ID.  LNRECON.
+000550 AUTHOR.      DATA PROCESSING - LOAN SYSTEMS.
+000560 INSTALLATION. HOME OFFICE.
+000570 DATE-WRITTEN. 08/09/2026.
+000580 DATE-COMPILED.
+000590
+000600 ENVIRONMENT DIVISION.
+000610 CONFIGURATION SECTION.
+000620 SOURCE-COMPUTER.  IBM-370.
+000630 OBJECT-COMPUTER.  IBM-370.
+000640
+000650 INPUT-OUTPUT SECTION.
+000660 FILE-CONTROL.
+000670     SELECT LOAN-MASTER
+000680         ASSIGN TO "LOANMAST"
+000690         ORGANIZATION IS INDEXED
+000700         ACCESS MODE IS SEQUENTIAL
+000710         RECORD KEY IS LM-ACCT-NBR
+000720         FILE STATUS IS WS-LM-STATUS.
+000730
+000740     SELECT RECON-RPT
+000750         ASSIGN TO "RECONRPT"
+000760         ORGANIZATION IS LINE SEQUENTIAL.
+000770
+000780 DATA DIVISION.
+000790 FILE SECTION.
+000800 FD  LOAN-MASTER
+000810     LABEL RECORD IS STANDARD.
+000820 COPY LOANMAST.
+000830
+000840 FD  RECON-RPT
+000850     LABEL RECORD IS OMITTED.
+000860 01  RECON-HDG.
+000870     03  FILLER                  PIC  X(08)  VALUE "ACCOUNT".
+000880     03  FILLER                  PIC  X(04)  VALUE SPACES.
+000890     03  FILLER                  PIC  X(14)  VALUE "STORED PMTS".
+000900     03  FILLER                  PIC  X(04)  VALUE SPACES.
+000910     03  FILLER                  PIC  X(14)  VALUE
+000920             "EXPECTED PMTS".
+000930     03  FILLER                  PIC  X(04)  VALUE SPACES.
+000940     03  FILLER                  PIC  X(14)  VALUE "STORED INT".
+000950     03  FILLER                  PIC  X(04)  VALUE SPACES.
+000960     03  FILLER                  PIC  X(14)  VALUE "EXPECTED INT".
+000970     03  FILLER                  PIC  X(08)  VALUE SPACES.
+000980 01  RECON-DTL.
+000990     03  RL-ACCT-NBR             PIC  9(07).
+001000     03  FILLER                  PIC  X(05)  VALUE SPACES.
+001010     03  RL-STORED-PMTS          PIC  ZZZ,ZZ9.99.
+001020     03  FILLER                  PIC  X(04)  VALUE SPACES.
+001030     03  RL-EXPECTED-PMTS        PIC  ZZZ,ZZ9.99.
+001040     03  FILLER                  PIC  X(04)  VALUE SPACES.
+001050     03  RL-STORED-INT           PIC  ZZZ,ZZ9.99.
+001060     03  FILLER                  PIC  X(04)  VALUE SPACES.
+001070     03  RL-EXPECTED-INT         PIC  ZZZ,ZZ9.99.
+001080     03  FILLER                  PIC  X(09)  VALUE SPACES.
+001090 01  RECON-SUMMARY.
+001100     03  FILLER                  PIC  X(18)  VALUE
+001110             "ACCOUNTS CHECKED: ".
+001120     03  RS-CHECKED-CTR          PIC  ZZZ,ZZ9.
+001130     03  FILLER                  PIC  X(04)  VALUE SPACES.
+001140     03  FILLER                  PIC  X(18)  VALUE
+001150             "ACCOUNTS MISMATCH:".
+001160     03  RS-MISMATCH-CTR         PIC  ZZZ,ZZ9.
+001170     03  FILLER                  PIC  X(04)  VALUE SPACES.
+001180     03  FILLER                  PIC  X(18)  VALUE
+001190             "ACCOUNTS SKIPPED: ".
+001200     03  RS-SKIPPED-CTR          PIC  ZZZ,ZZ9.
+001210     03  FILLER                  PIC  X(07)  VALUE SPACES.
+001220
+001230 WORKING-STORAGE SECTION.
+001240*
+001250*    RUN CONTROL SWITCHES AND COUNTERS.
+001260*
+001270 77  WS-LM-STATUS            PIC  X(02)      VALUE "00".
+001280 77  WS-EOF-SWITCH           PIC  X(01)      VALUE "N".
+001290     88  WS-EOF-REACHED              VALUE "Y".
+001300 77  WS-CHECKED-CTR          PIC  9(07)      COMP VALUE ZERO.
+001310 77  WS-MISMATCH-CTR         PIC  9(07)      COMP VALUE ZERO.
+001320 77  WS-SKIPPED-CTR          PIC  9(07)      COMP VALUE ZERO.
+001330*
+001340*    WORKING FIELDS FOR THE INDEPENDENT RECALCULATION.  LNCALC
+001350*    DERIVES ITS STORED TOTAL-PMTS BY WALKING EVERY PAYMENT AND
+001360*    SUMMING THE ROUNDED INTEREST PORTIONS (LOAN-AMT + SUM OF
+001370*    ROUNDED PER-PAYMENT INTEREST).  THIS PROGRAM DELIBERATELY
+001380*    TAKES A DIFFERENT ARITHMETIC PATH -- THE CLOSED-FORM
+001390*    PMT-AMT TIMES NBR-PMTS -- SO ROUNDING DRIFT THAT ACCUMULATES
+001400*    OVER THE LIFE OF THE LOAN SHOWS UP AS A REAL MISMATCH
+001410*    INSTEAD OF BEING MASKED BY RE-RUNNING THE SAME FORMULA.
+001420*
+001430 77  RC-MONTHLY-RATE         PIC 9(01)V9(06) COMP.
+001440 77  RC-NEG-NBR-PMTS         PIC S9(03)      COMP.
+001450 77  RC-PMT-AMT              PIC 9(06)V9(02) COMP.
+001460 77  RC-EXPECTED-INT         PIC 9(06)V9(02) COMP.
+001470 77  RC-EXPECTED-PMTS        PIC 9(06)V9(02) COMP.
+001480
+001490 PROCEDURE DIVISION.
+001500******************************************************************
+001510*    0000-MAINLINE.                                             *
+001520******************************************************************
+001530 0000-MAINLINE.
+001540     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+001550     PERFORM 2000-RECONCILE-LOAN THRU 2000-EXIT
+001560         UNTIL WS-EOF-REACHED.
+001570     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+001580     GOBACK.
+001590
+001600******************************************************************
+001610*    1000-INITIALIZE.                                           *
+001620******************************************************************
+001630 1000-INITIALIZE.
+001640     OPEN INPUT LOAN-MASTER.
+001650     OPEN OUTPUT RECON-RPT.
+001660     IF WS-LM-STATUS NOT = "00"
+001670         DISPLAY "LNRECON - LOAN-MASTER OPEN FAILED, STATUS = "
+001680             WS-LM-STATUS
+001690         MOVE "Y" TO WS-EOF-SWITCH
+001700         GO TO 1000-EXIT
+001710     END-IF.
+001720     WRITE RECON-HDG.
+001730     PERFORM 2900-READ-LOAN-MASTER THRU 2900-EXIT.
+001740 1000-EXIT.
+001750     EXIT.
+001760
+001770******************************************************************
+001780*    2000-RECONCILE-LOAN  --  RECOMPUTE ONE ACCOUNT'S EXPECTED   *
+001790*    TOTALS AND COMPARE THEM TO WHAT IS STORED ON THE MASTER.    *
+001800******************************************************************
+001810 2000-RECONCILE-LOAN.
+001820     IF LM-RATE-HIST-CTR > ZERO
+001830         ADD 1 TO WS-SKIPPED-CTR
+001840         GO TO 2000-CONTINUE
+001850     END-IF.
+001860     PERFORM 2100-COMPUTE-EXPECTED THRU 2100-EXIT.
+001870     ADD 1 TO WS-CHECKED-CTR.
+001880     IF LM-TOTAL-PMTS NOT = RC-EXPECTED-PMTS
+001890             OR LM-TOTAL-INT NOT = RC-EXPECTED-INT
+001900         ADD 1 TO WS-MISMATCH-CTR
+001910         MOVE LM-ACCT-NBR       TO RL-ACCT-NBR
+001920         MOVE LM-TOTAL-PMTS     TO RL-STORED-PMTS
+001930         MOVE RC-EXPECTED-PMTS  TO RL-EXPECTED-PMTS
+001940         MOVE LM-TOTAL-INT      TO RL-STORED-INT
+001950         MOVE RC-EXPECTED-INT   TO RL-EXPECTED-INT
+001960         WRITE RECON-DTL
+001970     END-IF.
+001980 2000-CONTINUE.
+001990     PERFORM 2900-READ-LOAN-MASTER THRU 2900-EXIT.
+002000 2000-EXIT.
+002010     EXIT.
+002020
+002030******************************************************************
+002040*    2100-COMPUTE-EXPECTED  --  INDEPENDENT CLOSED-FORM CHECK OF *
+002050*    THE LIFE-OF-LOAN TOTALS FOR THE CURRENT MASTER RECORD.      *
+002060******************************************************************
+002070 2100-COMPUTE-EXPECTED.
+002080     COMPUTE RC-MONTHLY-RATE ROUNDED =
+002090         LM-INT-RATE / 100 / 12.
+002100     COMPUTE RC-NEG-NBR-PMTS = LM-NBR-PMTS * -1.
+002110     COMPUTE RC-PMT-AMT ROUNDED =
+002120         LM-LOAN-AMT * RC-MONTHLY-RATE
+002130           / (1 - ((1 + RC-MONTHLY-RATE) ** RC-NEG-NBR-PMTS)).
+002140     COMPUTE RC-EXPECTED-PMTS ROUNDED =
+002150         RC-PMT-AMT * LM-NBR-PMTS.
+002160     COMPUTE RC-EXPECTED-INT ROUNDED =
+002170         RC-EXPECTED-PMTS - LM-LOAN-AMT.
+002180 2100-EXIT.
+002190     EXIT.
+002200
+002210 2900-READ-LOAN-MASTER.
+002220     READ LOAN-MASTER NEXT RECORD
+002230         AT END
+002240             MOVE "Y" TO WS-EOF-SWITCH
+002250     END-READ.
+002260 2900-EXIT.
+002270     EXIT.
+002280
+002290******************************************************************
+002300*    9000-TERMINATE.                                            *
+002310******************************************************************
+002320 9000-TERMINATE.
+002330     MOVE WS-CHECKED-CTR  TO RS-CHECKED-CTR.
+002340     MOVE WS-MISMATCH-CTR TO RS-MISMATCH-CTR.
+002350     MOVE WS-SKIPPED-CTR  TO RS-SKIPPED-CTR.
+002360     WRITE RECON-SUMMARY.
+002370     CLOSE LOAN-MASTER.
+002380     CLOSE RECON-RPT.
+002390     DISPLAY "LNRECON - ACCOUNTS CHECKED: " WS-CHECKED-CTR
+002400         " MISMATCHES: " WS-MISMATCH-CTR
+002410         " SKIPPED (ARM): " WS-SKIPPED-CTR.
+002420 9000-EXIT.
+002430     EXIT.
